@@ -0,0 +1,482 @@
+      * vi: ts=4 sts=4 sw=4 et
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. stan-report.
+
+      *****************************************************************
+      *    Daily activity report. Reads the transcript log lines
+      *    written by 231-log-transcript in stan.cbl (one
+      *    "stan-log-<chan>-<date>.log" file per channel per day) and
+      *    tallies message counts per channel, per nick, and per
+      *    command invoked. Feed it the log file names to summarize,
+      *    one per line, via SYSIN - e.g.
+      *        ls stan-log-*-20260809.log | stan-report
+      *    Run at end of day from cron or a wrapper script.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION TRIM INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT filelist-FC
+               ASSIGN TO KEYBOARD
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT log-FC
+               ASSIGN TO log-filename-TXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS log-STA.
+
+           SELECT config-FC
+               ASSIGN TO config-filename-TXT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS config-IDX
+               ALTERNATE RECORD KEY IS config-opt-TXT WITH DUPLICATES.
+
+      *****************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD filelist-FC.
+       01 filelist-REC
+           PICTURE IS X(80).
+
+       FD log-FC.
+       01 line-TXT
+           PICTURE IS X(600).
+
+       FD config-FC.
+       01 FILLER.
+           05 config-IDX
+               USAGE IS INDEX.
+      *    Must match config-opt-TXT's width in stan.cbl/config.cbl -
+      *    they share this same physical indexed file, and a mismatched
+      *    record layout would misread every field past this one.
+           05 config-opt-TXT
+               PICTURE IS X(80).
+           05 config-val-TXT
+               PICTURE IS X(255).
+
+       WORKING-STORAGE SECTION.
+
+       78 default-cmd-prefix-CHR
+           VALUE IS "%".
+
+       78 default-config-filename-TXT
+           VALUE IS "stan.cfg".
+
+       01 my-cmd-prefix-CHR
+           PICTURE IS X.
+
+      *    Per-channel "<channel>:prefix" override lookup (mirrors
+      *    314-check-chan-prefix in stan.cbl) - a line logged from a
+      *    channel with an overridden prefix would otherwise be
+      *    compared against the wrong prefix and its command
+      *    undercounted.
+       01 effective-prefix-CHR
+           PICTURE IS X.
+
+       01 chan-opt-key-TXT
+           PICTURE IS X(80).
+
+      *    Set the STAN_NETWORK environment variable to summarize a
+      *    network other than the default - matches the file selected
+      *    by the stan.cbl/stan-cfg that wrote these logs.
+       01 network-name-TXT
+           PICTURE IS X(30).
+
+       01 config-filename-TXT
+           PICTURE IS X(255).
+
+       01 log-filename-TXT
+           PICTURE IS X(80).
+
+       01 log-STA
+           PICTURE IS X(2).
+           88 log-STA-OK
+               VALUE IS "00".
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Line parsing - same layout the      *
+      * 231-log-transcript paragraph in     *
+      * stan.cbl writes.                    *
+      * * * * * * * * * * * * * * * * * * * *
+       01 line-IDX
+           USAGE IS INDEX.
+
+       01 CHR
+           PICTURE IS X.
+
+       REPLACE ALSO ==ts-TXT==
+           BY ==line-TXT(ts0 : ts1 - ts0 + 1)==.
+       01 ts.
+           05 ts0
+               USAGE IS INDEX.
+           05 ts1
+               USAGE IS INDEX.
+       REPLACE ALSO ==stat-TXT==
+           BY ==line-TXT(stat0 : stat1 - stat0 + 1)==.
+       01 stat.
+           05 stat0
+               USAGE IS INDEX.
+           05 stat1
+               USAGE IS INDEX.
+       REPLACE ALSO ==bchan-TXT==
+           BY ==line-TXT(bchan0 : bchan1 - bchan0 + 1)==.
+       01 bchan.
+           05 bchan0
+               USAGE IS INDEX.
+           05 bchan1
+               USAGE IS INDEX.
+       REPLACE ALSO ==bnick-TXT==
+           BY ==line-TXT(bnick0 : bnick1 - bnick0 + 1)==.
+       01 bnick.
+           05 bnick0
+               USAGE IS INDEX.
+           05 bnick1
+               USAGE IS INDEX.
+       REPLACE ALSO ==rmsg-TXT==
+           BY ==TRIM(line-TXT(rmsg0 : ))==.
+       01 rmsg.
+           05 rmsg0
+               USAGE IS INDEX.
+       REPLACE ALSO ==cword-TXT==
+           BY ==line-TXT(cword0 : cword1 - cword0 + 1)==.
+       01 cword.
+           05 cword0
+               USAGE IS INDEX.
+           05 cword1
+               USAGE IS INDEX.
+
+       01 parsed-chan-TXT
+           PICTURE IS X(65).
+
+       01 parsed-nick-TXT
+           PICTURE IS X(65).
+
+       01 parsed-cmd-TXT
+           PICTURE IS X(15).
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Tally tables.                       *
+      * * * * * * * * * * * * * * * * * * * *
+       01 chan-TBL.
+           05 chan-entry OCCURS 200 TIMES.
+               10 chan-name-TXT
+                   PICTURE IS X(65).
+               10 chan-msg-CNT
+                   PICTURE IS 9(7).
+       01 chan-CNT
+           PICTURE IS 9(4)
+           VALUE IS 0.
+
+       01 nick-TBL.
+           05 nick-entry OCCURS 500 TIMES.
+               10 nick-name-TXT
+                   PICTURE IS X(65).
+               10 nick-msg-CNT
+                   PICTURE IS 9(7).
+       01 nick-CNT
+           PICTURE IS 9(4)
+           VALUE IS 0.
+
+       01 cmd-TBL.
+           05 cmd-entry OCCURS 100 TIMES.
+               10 cmd-name-TXT
+                   PICTURE IS X(15).
+               10 cmd-invoke-CNT
+                   PICTURE IS 9(7).
+       01 cmd-CNT
+           PICTURE IS 9(4)
+           VALUE IS 0.
+
+       01 total-msg-CNT
+           PICTURE IS 9(7)
+           VALUE IS 0.
+
+       01 tbl-i-NUM
+           PICTURE IS 9(4).
+
+       01 tbl-found-IDX
+           PICTURE IS 9(4).
+
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+           MOVE SPACE TO network-name-TXT
+           ACCEPT network-name-TXT FROM ENVIRONMENT "STAN_NETWORK"
+           IF network-name-TXT IS EQUAL TO SPACE THEN
+               MOVE default-config-filename-TXT TO config-filename-TXT
+           ELSE
+               MOVE SPACE TO config-filename-TXT
+               STRING
+                   "stan-" DELIMITED BY SIZE
+                   TRIM(network-name-TXT) DELIMITED BY SIZE
+                   ".cfg" DELIMITED BY SIZE
+                   INTO config-filename-TXT
+               END-STRING
+           END-IF
+
+           OPEN INPUT config-FC
+           MOVE "prefix" TO config-opt-TXT
+           READ config-FC RECORD
+               KEY IS config-opt-TXT
+               INVALID KEY
+                   MOVE default-cmd-prefix-CHR TO config-val-TXT
+           END-READ
+           MOVE config-val-TXT TO my-cmd-prefix-CHR
+
+      *    config-FC stays open (rather than closing it here) so
+      *    110-process-log-line can look up a per-channel "prefix"
+      *    override for every line it tallies.
+           OPEN INPUT filelist-FC
+
+           PERFORM
+               UNTIL EXIT
+               READ filelist-FC
+                   AT END EXIT PERFORM
+               END-READ
+
+               MOVE TRIM(filelist-REC) TO log-filename-TXT
+               IF log-filename-TXT IS NOT EQUAL TO SPACE THEN
+                   PERFORM 100-process-log-file
+               END-IF
+           END-PERFORM
+
+           CLOSE filelist-FC
+           CLOSE config-FC
+
+           PERFORM 900-print-report
+
+           STOP RUN
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       100-process-log-file SECTION.
+
+           OPEN INPUT log-FC
+           IF NOT log-STA-OK THEN
+               DISPLAY "*** Couldn't open " TRIM(log-filename-TXT)
+                   UPON SYSERR
+               EXIT SECTION
+           END-IF
+
+           PERFORM
+               UNTIL EXIT
+               READ log-FC
+                   AT END EXIT PERFORM
+               END-READ
+
+               PERFORM 110-process-log-line
+           END-PERFORM
+
+           CLOSE log-FC
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       110-process-log-line SECTION.
+
+      *    Log line format (231-log-transcript in stan.cbl):
+      *        YYYYMMDD-HHMMSS <<< [chan] <nick> msg
+      *    The timestamp and status tokens aren't needed for a daily
+      *    summary - just the channel, nick, and (if any) command.
+           MOVE 1 TO line-IDX
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==ts==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==stat==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==bchan==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==bnick==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+           MOVE line-IDX TO rmsg0
+
+      *    Strip the "[" "]" and "<" ">" wrapping off the channel and
+      *    nick tokens.
+           MOVE SPACE TO parsed-chan-TXT
+           IF bchan1 IS GREATER THAN bchan0 THEN
+               MOVE line-TXT(bchan0 + 1 : bchan1 - bchan0 - 1)
+                   TO parsed-chan-TXT
+           END-IF
+
+           MOVE SPACE TO parsed-nick-TXT
+           IF bnick1 IS GREATER THAN bnick0 THEN
+               MOVE line-TXT(bnick0 + 1 : bnick1 - bnick0 - 1)
+                   TO parsed-nick-TXT
+           END-IF
+
+           PERFORM 130-tally-chan
+           PERFORM 140-tally-nick
+           PERFORM 115-check-chan-prefix
+
+           IF line-TXT(rmsg0 : 1) IS EQUAL TO effective-prefix-CHR THEN
+               MOVE rmsg0 TO line-IDX
+               ADD 1 TO line-IDX
+               COPY "line-split.cpy" REPLACING
+                   LEADING ==id== BY ==cword==
+                   DELIMS BY ==" "==
+                   DELIMSAVE BY ====.
+               MOVE SPACE TO parsed-cmd-TXT
+               MOVE line-TXT(cword0 : cword1 - cword0 + 1)
+                   TO parsed-cmd-TXT
+               PERFORM 150-tally-cmd
+           END-IF
+
+           ADD 1 TO total-msg-CNT
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       115-check-chan-prefix SECTION.
+
+      *    Composite-key lookup: "#channel:prefix" overrides the
+      *    global "prefix" (already loaded into my-cmd-prefix-CHR) for
+      *    just that channel - mirrors 314-check-chan-prefix in
+      *    stan.cbl so a line logged from an overridden channel is
+      *    tallied against the prefix that actually works there.
+           MOVE SPACE TO chan-opt-key-TXT
+           STRING
+               TRIM(parsed-chan-TXT) DELIMITED BY SIZE
+               ":prefix" DELIMITED BY SIZE
+               INTO chan-opt-key-TXT
+           END-STRING
+
+           COPY "config-simple.cpy" REPLACING
+               option BY chan-opt-key-TXT
+               default BY my-cmd-prefix-CHR.
+           MOVE config-val-TXT(1 : 1) TO effective-prefix-CHR
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       130-tally-chan SECTION.
+
+           MOVE 0 TO tbl-found-IDX
+           PERFORM VARYING tbl-i-NUM FROM 1 BY 1
+                   UNTIL tbl-i-NUM IS GREATER THAN chan-CNT
+               IF TRIM(chan-name-TXT(tbl-i-NUM))
+                       IS EQUAL TO TRIM(parsed-chan-TXT) THEN
+                   MOVE tbl-i-NUM TO tbl-found-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF tbl-found-IDX IS EQUAL TO 0
+                   AND chan-CNT IS LESS THAN 200 THEN
+               ADD 1 TO chan-CNT
+               MOVE chan-CNT TO tbl-found-IDX
+               MOVE parsed-chan-TXT TO chan-name-TXT(tbl-found-IDX)
+               MOVE 0 TO chan-msg-CNT(tbl-found-IDX)
+           END-IF
+
+           IF tbl-found-IDX IS GREATER THAN 0 THEN
+               ADD 1 TO chan-msg-CNT(tbl-found-IDX)
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       140-tally-nick SECTION.
+
+           MOVE 0 TO tbl-found-IDX
+           PERFORM VARYING tbl-i-NUM FROM 1 BY 1
+                   UNTIL tbl-i-NUM IS GREATER THAN nick-CNT
+               IF TRIM(nick-name-TXT(tbl-i-NUM))
+                       IS EQUAL TO TRIM(parsed-nick-TXT) THEN
+                   MOVE tbl-i-NUM TO tbl-found-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF tbl-found-IDX IS EQUAL TO 0
+                   AND nick-CNT IS LESS THAN 500 THEN
+               ADD 1 TO nick-CNT
+               MOVE nick-CNT TO tbl-found-IDX
+               MOVE parsed-nick-TXT TO nick-name-TXT(tbl-found-IDX)
+               MOVE 0 TO nick-msg-CNT(tbl-found-IDX)
+           END-IF
+
+           IF tbl-found-IDX IS GREATER THAN 0 THEN
+               ADD 1 TO nick-msg-CNT(tbl-found-IDX)
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       150-tally-cmd SECTION.
+
+           MOVE 0 TO tbl-found-IDX
+           PERFORM VARYING tbl-i-NUM FROM 1 BY 1
+                   UNTIL tbl-i-NUM IS GREATER THAN cmd-CNT
+               IF TRIM(cmd-name-TXT(tbl-i-NUM))
+                       IS EQUAL TO TRIM(parsed-cmd-TXT) THEN
+                   MOVE tbl-i-NUM TO tbl-found-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF tbl-found-IDX IS EQUAL TO 0
+                   AND cmd-CNT IS LESS THAN 100 THEN
+               ADD 1 TO cmd-CNT
+               MOVE cmd-CNT TO tbl-found-IDX
+               MOVE parsed-cmd-TXT TO cmd-name-TXT(tbl-found-IDX)
+               MOVE 0 TO cmd-invoke-CNT(tbl-found-IDX)
+           END-IF
+
+           IF tbl-found-IDX IS GREATER THAN 0 THEN
+               ADD 1 TO cmd-invoke-CNT(tbl-found-IDX)
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       900-print-report SECTION.
+
+           DISPLAY "=== stan daily activity report ==="
+           DISPLAY "Total messages: " total-msg-CNT
+
+           DISPLAY "--- By channel ---"
+           PERFORM VARYING tbl-i-NUM FROM 1 BY 1
+                   UNTIL tbl-i-NUM IS GREATER THAN chan-CNT
+               DISPLAY "  " chan-name-TXT(tbl-i-NUM) ": "
+                   chan-msg-CNT(tbl-i-NUM)
+           END-PERFORM
+
+           DISPLAY "--- By nick ---"
+           PERFORM VARYING tbl-i-NUM FROM 1 BY 1
+                   UNTIL tbl-i-NUM IS GREATER THAN nick-CNT
+               DISPLAY "  " nick-name-TXT(tbl-i-NUM) ": "
+                   nick-msg-CNT(tbl-i-NUM)
+           END-PERFORM
+
+           DISPLAY "--- By command ---"
+           PERFORM VARYING tbl-i-NUM FROM 1 BY 1
+                   UNTIL tbl-i-NUM IS GREATER THAN cmd-CNT
+               DISPLAY "  " my-cmd-prefix-CHR cmd-name-TXT(tbl-i-NUM)
+                   ": " cmd-invoke-CNT(tbl-i-NUM)
+           END-PERFORM
+
+           .
+
+       END PROGRAM stan-report.
