@@ -16,7 +16,9 @@
       * Note that SYMBOLIC CHARACTERS are specified by their ordinal
       * position, not their value. Thus carriage return is ordinal 14
       * instead of decimal 013 / hexadecimal 0x00D / octal 015.
-               CR IS 14.
+               CR IS 14
+               CTCP-DELIM IS 2
+               NUL-CHR IS 1.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -25,12 +27,44 @@
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT config-FC
-               ASSIGN TO DISK "stan.cfg"
+               ASSIGN TO config-filename-TXT
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS config-IDX
                ALTERNATE RECORD KEY IS config-opt-TXT WITH DUPLICATES.
 
+           SELECT log-FC
+               ASSIGN TO log-filename-TXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT seen-FC
+               ASSIGN TO seen-filename-TXT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS seen-nick-TXT
+               FILE STATUS IS seen-STA.
+
+           SELECT quote-FC
+               ASSIGN TO quote-filename-TXT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS quote-ID-NUM
+               FILE STATUS IS quote-STA.
+
+           SELECT karma-FC
+               ASSIGN TO karma-filename-TXT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS karma-term-TXT
+               FILE STATUS IS karma-STA.
+
+           SELECT topic-FC
+               ASSIGN TO topic-filename-TXT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS topic-chan-TXT
+               FILE STATUS IS topic-STA.
+
       *****************************************************************
 
       * * * * * * * * * * * * * * * * * * * *
@@ -42,19 +76,75 @@
        01 line-TXT
            PICTURE IS X(512).
 
+       FD log-FC.
+       01 log-REC
+           PICTURE IS X(600).
+
+       FD seen-FC.
+       01 seen-REC.
+      *    Case-folded so a lookup matches regardless of nick casing.
+           05 seen-nick-TXT
+               PICTURE IS X(65).
+           05 seen-orig-nick-TXT
+               PICTURE IS X(65).
+           05 seen-time-TXT
+               PICTURE IS X(15).
+           05 seen-chan-TXT
+               PICTURE IS X(65).
+           05 seen-msg-TXT
+               PICTURE IS X(200).
+
+       FD quote-FC.
+       01 quote-REC.
+           05 quote-ID-NUM
+               PICTURE IS 9(9).
+           05 quote-TXT
+               PICTURE IS X(400).
+
+       FD karma-FC.
+       01 karma-REC.
+      *    Case-folded so "Stan++" and "stan++" hit the same record.
+           05 karma-term-TXT
+               PICTURE IS X(65).
+           05 karma-orig-term-TXT
+               PICTURE IS X(65).
+           05 karma-score-NUM
+               PICTURE IS S9(9).
+
+       FD topic-FC.
+       01 topic-REC.
+      *    Case-folded so the key matches regardless of channel casing.
+           05 topic-chan-TXT
+               PICTURE IS X(65).
+           05 topic-orig-chan-TXT
+               PICTURE IS X(65).
+           05 topic-TXT
+               PICTURE IS X(300).
+           05 topic-setter-TXT
+               PICTURE IS X(65).
+           05 topic-time-TXT
+               PICTURE IS X(15).
+
        FD config-FC.
-       01 FILLER.
-      *    This isn't ever used directly - just need to fulfill the
-      *    requirement of having some unique key.
+       01 config-REC.
+      *    config-IDX isn't ever used directly - just need to fulfill
+      *    the requirement of having some unique key.
            05 config-IDX
                USAGE IS INDEX.
       *    Instead, we search by the alternate key, which may or may not
       *    have duplicates. This is useful for e.g. defining multiple
-      *    nicks to ignore.
+      *    nicks to ignore. Wide enough for a composite
+      *    "<channel>:<option>" key (see 314-check-chan-prefix and
+      *    219-send-channel-greeting) - a 65-byte channel name plus the
+      *    longest option name ("banned-word") with room to spare.
            05 config-opt-TXT
-               PICTURE IS X(15).
+               PICTURE IS X(80).
+      *    A SASL token or a long quote/topic string needs more room
+      *    than the old X(65) gave it. See config-migrate.cbl for
+      *    converting a stan.cfg written under the old, narrower
+      *    layout.
            05 config-val-TXT
-               PICTURE IS X(65).
+               PICTURE IS X(255).
 
        WORKING-STORAGE SECTION.
 
@@ -73,6 +163,99 @@
        78 default-realname-TXT
            VALUE IS "Stanley Kudzu".
 
+       78 throttle-min-interval-NUM
+           VALUE IS 2.
+
+      *    Leaves plenty of headroom under the 512-byte IRC line limit
+      *    for "PRIVMSG <target> :" plus CRLF, even against a long
+      *    channel name.
+       78 reply-wrap-LEN-NUM
+           VALUE IS 400.
+
+      *    260-attempt-reconnect backs off 5s, 10s, 20s, ... doubling
+      *    each attempt, capped at reconnect-max-delay-NUM, and gives
+      *    up for good after reconnect-max-attempts-NUM failures in a
+      *    row.
+       78 reconnect-base-delay-NUM
+           VALUE IS 5.
+
+       78 reconnect-max-delay-NUM
+           VALUE IS 300.
+
+       78 reconnect-max-attempts-NUM
+           VALUE IS 10.
+
+       78 default-config-filename-TXT
+           VALUE IS "stan.cfg".
+
+       78 default-seen-filename-TXT
+           VALUE IS "stan-seen.dat".
+
+       78 default-quote-filename-TXT
+           VALUE IS "stan-quote.dat".
+
+       78 default-karma-filename-TXT
+           VALUE IS "stan-karma.dat".
+
+       78 default-topic-filename-TXT
+           VALUE IS "stan-topic.dat".
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Multi-network config selection.      *
+      * * * * * * * * * * * * * * * * * * * *
+
+      *    Set the STAN_NETWORK environment variable to run more than
+      *    one network off the same install, each with its own
+      *    channels/nick/admins/etc - "STAN_NETWORK=freenode" loads
+      *    stan-freenode.cfg instead of the default stan.cfg. Left
+      *    unset, we behave exactly as a single-network install always
+      *    has.
+       01 network-name-TXT
+           PICTURE IS X(30).
+
+       01 config-filename-TXT
+           PICTURE IS X(255).
+
+       01 seen-filename-TXT
+           PICTURE IS X(255).
+
+       01 quote-filename-TXT
+           PICTURE IS X(255).
+
+       01 karma-filename-TXT
+           PICTURE IS X(255).
+
+       01 topic-filename-TXT
+           PICTURE IS X(255).
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Structured %status report.           *
+      * * * * * * * * * * * * * * * * * * * *
+
+      *    Stamped by 210-finish-connection every time registration
+      *    completes, so 304-status can report how long the current
+      *    connection (as opposed to the whole process) has been up.
+       01 connect-start-TXT
+           PICTURE IS X(21).
+
+       01 status-now-TXT
+           PICTURE IS X(21).
+
+       01 status-start-DAY-NUM
+           PICTURE IS S9(9).
+
+       01 status-now-DAY-NUM
+           PICTURE IS S9(9).
+
+       01 status-uptime-SEC-NUM
+           PICTURE IS S9(9).
+
+       01 status-uptime-DISP
+           PICTURE IS ZZZZZZZZ9.
+
+       01 status-chan-CNT-DISP
+           PICTURE IS ZZ9.
+
       * * * * * * * * * * * * * * * * * * * *
       * Program state.                      *
       * * * * * * * * * * * * * * * * * * * *
@@ -82,10 +265,66 @@
        01 my-cmd-prefix-CHR
            PICTURE IS X.
 
+      * * * * * * * * * * * * * * * * * * * *
+      * Per-channel configuration overrides.*
+      * * * * * * * * * * * * * * * * * * * *
+      *    A composite "<channel>:<option>" key in config-opt-TXT lets
+      *    a single option (e.g. "prefix") be scoped to one channel,
+      *    checked before the global default - useful when we share a
+      *    channel with another bot that uses the same prefix.
+       01 effective-prefix-CHR
+           PICTURE IS X.
+
+       01 chan-opt-key-TXT
+           PICTURE IS X(80).
+
        01 police-CHR
            PICTURE IS 9
            VALUE IS 0.
 
+       01 nick-retry-CNT
+           PICTURE IS 9(2)
+           VALUE IS 0.
+
+       01 nick-retry-DIGIT
+           PICTURE IS 9.
+
+      *    Set while we're still waiting on a plaintext NickServ
+      *    identify to be acknowledged - see 210-finish-connection and
+      *    214-check-nickserv-ack.
+       01 join-pending-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 join-is-pending
+               VALUE IS "Y".
+
+      *    Bounded wait for the plaintext NickServ identify ack
+      *    (236-check-join-timeout) - counts lines seen since
+      *    join-pending-CHR went to "Y" so a stale password, services
+      *    outage, or a network whose services bot doesn't go by
+      *    "NickServ" can't leave us sitting out of every channel for
+      *    the rest of the process's life.
+       78 join-wait-max-LINES
+           VALUE IS 50.
+
+       01 join-wait-LINE-CNT
+           PICTURE IS 9(4)
+           VALUE IS 0.
+
+      *    See 260-attempt-reconnect.
+       01 reconnect-attempt-CNT
+           PICTURE IS 9(3)
+           VALUE IS 0.
+
+       01 reconnect-delay-NUM
+           PICTURE IS 9(5).
+
+       01 reconnect-give-up-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 reconnect-give-up
+               VALUE IS "Y".
+
       * * * * * * * * * * * * * * * * * * * *
       * Line state.                         *
       * * * * * * * * * * * * * * * * * * * *
@@ -98,6 +337,146 @@
        01 reply-TXT
            PICTURE IS X(512).
 
+      * * * * * * * * * * * * * * * * * * * *
+      * Reply line-wrapping.                *
+      * * * * * * * * * * * * * * * * * * * *
+       01 reply-target-TXT
+           PICTURE IS X(65).
+
+       01 reply-chunk-TXT
+           PICTURE IS X(512).
+
+       01 reply-LEN-NUM
+           PICTURE IS 9(4).
+
+       01 reply-chunk-POS
+           PICTURE IS 9(4).
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Outgoing message throttling.        *
+      * * * * * * * * * * * * * * * * * * * *
+       01 send-line-TXT
+           PICTURE IS X(512).
+
+       01 last-send-TIME-TXT
+           PICTURE IS X(21)
+           VALUE IS SPACE.
+
+       01 throttle-now-TXT
+           PICTURE IS X(21).
+
+       01 throttle-now-SEC
+           PICTURE IS 9(11).
+
+       01 throttle-last-SEC
+           PICTURE IS 9(11).
+
+       01 throttle-elapsed-NUM
+           PICTURE IS S9(11).
+
+       01 throttle-wait-NUM
+           PICTURE IS 9(4).
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Hostmask wildcard matching.         *
+      * * * * * * * * * * * * * * * * * * * *
+       01 wc-pattern-TXT
+           PICTURE IS X(200).
+
+       01 wc-subject-TXT
+           PICTURE IS X(200).
+
+       01 wc-pattern-LEN
+           PICTURE IS 9(4).
+
+       01 wc-subject-LEN
+           PICTURE IS 9(4).
+
+       01 wc-p-POS
+           PICTURE IS 9(4).
+
+       01 wc-s-POS
+           PICTURE IS 9(4).
+
+       01 wc-star-P
+           PICTURE IS 9(4)
+           VALUE IS 0.
+
+       01 wc-star-S
+           PICTURE IS 9(4)
+           VALUE IS 0.
+
+       01 wc-match-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 wc-is-match
+               VALUE IS "Y".
+
+       01 wc-done-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 wc-is-done
+               VALUE IS "Y".
+
+       01 ignore-bang-CNT
+           PICTURE IS 9(2).
+
+       01 wc-char-ok-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 wc-is-char-ok
+               VALUE IS "Y".
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Per-channel ignore/admin scoping.   *
+      * An entry may optionally lead with   *
+      * "<channel> " before the hostmask    *
+      * pattern to apply only in that       *
+      * channel.                            *
+      * * * * * * * * * * * * * * * * * * * *
+       01 entry-val-TXT
+           PICTURE IS X(255).
+
+       01 entry-scope-chan-TXT
+           PICTURE IS X(65).
+
+       01 entry-space-POS
+           PICTURE IS 9(4)
+           VALUE IS 0.
+
+       01 entry-scope-ok-CHR
+           PICTURE IS X
+           VALUE IS "Y".
+           88 entry-scope-matches
+               VALUE IS "Y".
+
+      * * * * * * * * * * * * * * * * * * * *
+      * IRC (RFC 1459) case folding.        *
+      * * * * * * * * * * * * * * * * * * * *
+       01 cf-src-TXT
+           PICTURE IS X(512).
+
+       01 cf-dst-TXT
+           PICTURE IS X(512).
+
+       01 fold-A-TXT
+           PICTURE IS X(512).
+
+       01 fold-B-TXT
+           PICTURE IS X(512).
+
+       01 chan-is-my-nick-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 chan-is-my-nick
+               VALUE IS "Y".
+
+       01 admin-OK-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 admin-is-authorized
+               VALUE IS "Y".
+
       * * * * * * * * * * * * * * * * * * * *
       * Constants.                          *
       * * * * * * * * * * * * * * * * * * * *
@@ -132,6 +511,260 @@
            05 police-TBL OCCURS 3 TIMES
                PICTURE IS X(19).
 
+      * * * * * * * * * * * * * * * * * * * *
+      * POLICE mode auto-moderation.        *
+      * * * * * * * * * * * * * * * * * * * *
+       01 banned-found-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 banned-found
+               VALUE IS "Y".
+
+       01 police-word-CNT
+           PICTURE IS 9(4).
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Transcript logging.                 *
+      * * * * * * * * * * * * * * * * * * * *
+       01 log-filename-TXT
+           PICTURE IS X(80).
+
+       01 log-date-TXT
+           PICTURE IS X(21).
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Per-nick command cooldown.          *
+      * * * * * * * * * * * * * * * * * * * *
+       78 cooldown-window-NUM
+           VALUE IS 10.
+
+       01 cooldown-TBL.
+           05 cooldown-entry OCCURS 50 TIMES.
+               10 cooldown-nick-TXT
+                   PICTURE IS X(65).
+               10 cooldown-time-SEC
+                   PICTURE IS 9(11).
+
+       01 cooldown-CNT
+           PICTURE IS 9(3)
+           VALUE IS 0.
+
+       01 cooldown-found-IDX
+           PICTURE IS 9(3)
+           VALUE IS 0.
+
+       01 cooldown-i-NUM
+           PICTURE IS 9(3).
+
+       01 cooldown-now-TXT
+           PICTURE IS X(21).
+
+       01 cooldown-now-SEC
+           PICTURE IS 9(11).
+
+       01 cooldown-elapsed-NUM
+           PICTURE IS S9(11).
+
+       01 cooldown-ok-CHR
+           PICTURE IS X
+           VALUE IS "Y".
+           88 cooldown-allowed
+               VALUE IS "Y".
+
+      * * * * * * * * * * * * * * * * * * * *
+      * "seen" tracking.                    *
+      * * * * * * * * * * * * * * * * * * * *
+       01 seen-STA
+           PICTURE IS X(2).
+           88 seen-STA-OK
+               VALUE IS "00".
+           88 seen-STA-NOT-FOUND
+               VALUE IS "35".
+
+       01 seen-exists-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 seen-exists
+               VALUE IS "Y".
+
+      * * * * * * * * * * * * * * * * * * * *
+      * SASL PLAIN authentication.          *
+      * * * * * * * * * * * * * * * * * * * *
+       01 sasl-want-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 sasl-wanted
+               VALUE IS "Y".
+
+       01 sasl-ok-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 sasl-succeeded
+               VALUE IS "Y".
+
+       01 sasl-pass-TXT
+           PICTURE IS X(255).
+
+       01 sasl-plain-TXT
+           PICTURE IS X(400).
+
+       01 sasl-plain-LEN
+           PICTURE IS 9(4).
+
+       01 sasl-ptr-NUM
+           PICTURE IS 9(4).
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Base64 (used by SASL PLAIN).        *
+      * * * * * * * * * * * * * * * * * * * *
+       01 b64-alphabet-TXT
+           PICTURE IS X(64)
+           VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789+
+      -    "/".
+
+      *    Sized for the worst case of encoding the full declared
+      *    width of sasl-plain-TXT (400 bytes): ceil(400 / 3) * 4 =
+      *    536 bytes.
+       01 b64-out-TXT
+           PICTURE IS X(536).
+
+       01 b64-IDX
+           PICTURE IS 9(4).
+
+       01 b64-out-IDX
+           PICTURE IS 9(4).
+
+       01 b64-byte1-NUM
+           PICTURE IS 9(3).
+
+       01 b64-byte2-NUM
+           PICTURE IS 9(3).
+
+       01 b64-byte3-NUM
+           PICTURE IS 9(3).
+
+       01 b64-idx0-NUM
+           PICTURE IS 9(2).
+
+       01 b64-idx1-NUM
+           PICTURE IS 9(2).
+
+       01 b64-idx2-NUM
+           PICTURE IS 9(2).
+
+       01 b64-idx3-NUM
+           PICTURE IS 9(2).
+
+      * * * * * * * * * * * * * * * * * * * *
+      * CTCP (client-to-client protocol).   *
+      * * * * * * * * * * * * * * * * * * * *
+       01 ctcp-LEN
+           PICTURE IS 9(4).
+
+       01 ctcp-body-TXT
+           PICTURE IS X(400).
+
+       01 ctcp-is-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 ctcp-is-request
+               VALUE IS "Y".
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Quote database.                     *
+      * * * * * * * * * * * * * * * * * * * *
+       01 quote-STA
+           PICTURE IS X(2).
+           88 quote-STA-OK
+               VALUE IS "00".
+           88 quote-STA-NOT-FOUND
+               VALUE IS "35".
+
+       01 quote-max-ID-NUM
+           PICTURE IS 9(9)
+           VALUE IS 0.
+
+       01 quote-pick-ID-NUM
+           PICTURE IS 9(9).
+
+       01 quote-seed-NUM
+           PICTURE IS 9(9).
+
+       01 quote-rand-NUM
+           USAGE IS COMP-2.
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Karma tracking.                     *
+      * * * * * * * * * * * * * * * * * * * *
+       01 karma-STA
+           PICTURE IS X(2).
+           88 karma-STA-OK
+               VALUE IS "00".
+           88 karma-STA-NOT-FOUND
+               VALUE IS "35".
+
+       01 karma-msg-TXT
+           PICTURE IS X(512).
+
+       01 karma-ptr-IDX
+           USAGE IS INDEX.
+
+       01 karma-token-TXT
+           PICTURE IS X(67).
+
+       01 karma-tok-LEN
+           PICTURE IS 9(4).
+
+       01 karma-msg-LEN
+           PICTURE IS 9(4).
+
+       01 karma-delta-NUM
+           PICTURE IS S9(1).
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Per-channel topic tracking.         *
+      * * * * * * * * * * * * * * * * * * * *
+       01 topic-STA
+           PICTURE IS X(2).
+           88 topic-STA-OK
+               VALUE IS "00".
+           88 topic-STA-NOT-FOUND
+               VALUE IS "35".
+
+       01 topic-exists-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 topic-exists
+               VALUE IS "Y".
+
+      *    Set by 216-capture-topic-reply / 217-process-topic-change
+      *    before calling 218-store-topic - RPL_TOPIC doesn't name a
+      *    setter, so it's left blank on that path.
+       01 topic-setter-arg-TXT
+           PICTURE IS X(65)
+           VALUE IS SPACE.
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Join-time per-channel greetings.    *
+      * * * * * * * * * * * * * * * * * * * *
+       01 join-chan-CNT
+           PICTURE IS 9(3)
+           VALUE IS 0.
+
+       01 join-chan-TBL-GRP.
+           05 join-chan-TBL OCCURS 50 TIMES
+               PICTURE IS X(65).
+
+       01 join-chan-IDX
+           USAGE IS INDEX.
+
+       01 quote-ID-DISP
+           PICTURE IS ZZZZZZZZ9.
+
+       01 karma-score-DISP
+           PICTURE IS -ZZZZZZZZ9.
+
       * * * * * * * * * * * * * * * * * * * *
       * Line components.                    *
       * * * * * * * * * * * * * * * * * * * *
@@ -198,6 +831,13 @@
                USAGE IS INDEX.
            05 cmd1
                USAGE IS INDEX.
+       REPLACE ALSO ==target-TXT==
+           BY ==line-TXT(target0 : target1 - target0 + 1)==.
+       01 target.
+           05 target0
+               USAGE IS INDEX.
+           05 target1
+               USAGE IS INDEX.
 
       *****************************************************************
 
@@ -206,25 +846,111 @@
 
            DISPLAY "Program compiled on " WHEN-COMPILED "." UPON SYSERR
 
-           OPEN INPUT config-FC
+           MOVE SPACE TO network-name-TXT
+           ACCEPT network-name-TXT FROM ENVIRONMENT "STAN_NETWORK"
+           IF network-name-TXT IS EQUAL TO SPACE THEN
+               MOVE default-config-filename-TXT TO config-filename-TXT
+               MOVE default-seen-filename-TXT TO seen-filename-TXT
+               MOVE default-quote-filename-TXT TO quote-filename-TXT
+               MOVE default-karma-filename-TXT TO karma-filename-TXT
+               MOVE default-topic-filename-TXT TO topic-filename-TXT
+           ELSE
+               MOVE SPACE TO config-filename-TXT
+               STRING
+                   "stan-" DELIMITED BY SIZE
+                   TRIM(network-name-TXT) DELIMITED BY SIZE
+                   ".cfg" DELIMITED BY SIZE
+                   INTO config-filename-TXT
+               END-STRING
+               MOVE SPACE TO seen-filename-TXT
+               STRING
+                   "stan-seen-" DELIMITED BY SIZE
+                   TRIM(network-name-TXT) DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO seen-filename-TXT
+               END-STRING
+               MOVE SPACE TO quote-filename-TXT
+               STRING
+                   "stan-quote-" DELIMITED BY SIZE
+                   TRIM(network-name-TXT) DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO quote-filename-TXT
+               END-STRING
+               MOVE SPACE TO karma-filename-TXT
+               STRING
+                   "stan-karma-" DELIMITED BY SIZE
+                   TRIM(network-name-TXT) DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO karma-filename-TXT
+               END-STRING
+               MOVE SPACE TO topic-filename-TXT
+               STRING
+                   "stan-topic-" DELIMITED BY SIZE
+                   TRIM(network-name-TXT) DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO topic-filename-TXT
+               END-STRING
+           END-IF
+
+           OPEN I-O config-FC
            OPEN INPUT SYSIN
 
+           OPEN I-O seen-FC
+           IF seen-STA-NOT-FOUND THEN
+               OPEN OUTPUT seen-FC
+               CLOSE seen-FC
+               OPEN I-O seen-FC
+           END-IF
+
+           OPEN I-O quote-FC
+           IF quote-STA-NOT-FOUND THEN
+               OPEN OUTPUT quote-FC
+               CLOSE quote-FC
+               OPEN I-O quote-FC
+           END-IF
+           PERFORM 309-seed-quote-max-id
+
+           OPEN I-O karma-FC
+           IF karma-STA-NOT-FOUND THEN
+               OPEN OUTPUT karma-FC
+               CLOSE karma-FC
+               OPEN I-O karma-FC
+           END-IF
+
+           OPEN I-O topic-FC
+           IF topic-STA-NOT-FOUND THEN
+               OPEN OUTPUT topic-FC
+               CLOSE topic-FC
+               OPEN I-O topic-FC
+           END-IF
+
            PERFORM 001-init-state
            PERFORM 200-start-connection
 
            PERFORM
                UNTIL EXIT
                READ SYSIN
-                   AT END EXIT PERFORM
+                   AT END
+                       PERFORM 260-attempt-reconnect
+                       IF reconnect-give-up THEN
+                           EXIT PERFORM
+                       END-IF
+                       EXIT PERFORM CYCLE
                END-READ
 
                PERFORM 100-process-line
+               PERFORM 236-check-join-timeout
 
                IF nick-TXT IS EQUAL TO "PING" THEN
                    PERFORM 205-pingpong
                    EXIT PERFORM CYCLE
                END-IF
 
+               IF nick-TXT IS EQUAL TO "AUTHENTICATE" THEN
+                   PERFORM 251-process-authenticate
+                   EXIT PERFORM CYCLE
+               END-IF
+
                EVALUATE category-TXT
                    WHEN "001"
       *                Welcome message - usually safe to join now
@@ -232,13 +958,52 @@
                    WHEN "PRIVMSG"
                        PERFORM 220-process-privmsg
                    WHEN "NOTICE"
+                       PERFORM 214-check-nickserv-ack
                        MOVE 2 TO ignore-NUM
                        PERFORM 220-process-privmsg
+                   WHEN "433"
+      *                ERR_NICKNAMEINUSE - our configured nick was
+      *                taken, so retry registration under an alternate.
+                       PERFORM 211-nick-retry
+                   WHEN "KICK"
+                       PERFORM 212-check-kicked
+                   WHEN "332"
+      *                RPL_TOPIC - sent on join (and by a bare TOPIC
+      *                query) with the channel's current topic.
+                       PERFORM 216-capture-topic-reply
+                   WHEN "TOPIC"
+                       PERFORM 217-process-topic-change
+                   WHEN "CAP"
+                       PERFORM 250-process-cap
+                   WHEN "903"
+      *                SASL authentication succeeded
+                       MOVE "Y" TO sasl-ok-CHR
+                       DISPLAY "CAP END" CR
+                   WHEN "904"
+      *                SASL authentication failed - give up on SASL and
+      *                fall back to plaintext NickServ identify once
+      *                registered.
+                       DISPLAY "*** SASL authentication failed"
+                           UPON SYSERR
+                       DISPLAY "CAP END" CR
+                   WHEN "905"
+                       DISPLAY "*** SASL authentication failed"
+                           UPON SYSERR
+                       DISPLAY "CAP END" CR
                END-EVALUATE
            END-PERFORM
 
-           CLOSE SYSIN
+      *    260-attempt-reconnect already closed SYSIN on the give-up
+      *    path - closing it again here would abort with a "file not
+      *    open" status.
+           IF NOT reconnect-give-up THEN
+               CLOSE SYSIN
+           END-IF
            CLOSE config-FC
+           CLOSE seen-FC
+           CLOSE quote-FC
+           CLOSE karma-FC
+           CLOSE topic-FC
            STOP RUN
 
            .
@@ -257,6 +1022,14 @@
                default BY default-nick-TXT.
            MOVE config-val-TXT TO my-nick-TXT
 
+      *    Runtime toggles (currently just POLICE mode) are checkpointed
+      *    under a "state:" option so they survive a restart instead of
+      *    silently resetting to POLICE:OFF every time we reconnect.
+           COPY "config-simple.cpy" REPLACING
+               option BY "state:police"
+               default BY "0".
+           MOVE FUNCTION NUMVAL(config-val-TXT(1 : 1)) TO police-CHR
+
            .
 
       * * * * * * * * * * * * * * * * * * * *
@@ -376,6 +1149,24 @@
 
        200-start-connection SECTION.
 
+      *    If we have a NickServ password configured, negotiate SASL
+      *    PLAIN before registration completes instead of speaking the
+      *    password in plaintext once we're already connected (and
+      *    possibly already visible in channels).
+           MOVE "N" TO sasl-want-CHR
+           MOVE "N" TO sasl-ok-CHR
+           COPY "config.cpy" REPLACING
+               option BY "password"
+               missing BY CONTINUE
+               available BY ==
+                   MOVE "Y" TO sasl-want-CHR
+                   MOVE config-val-TXT TO sasl-pass-TXT
+               ==.
+
+           IF sasl-wanted THEN
+               DISPLAY "CAP LS" CR
+           END-IF
+
            DISPLAY "NICK " TRIM(my-nick-TXT) CR
 
            COPY "config-simple.cpy" REPLACING
@@ -413,109 +1204,1331 @@
 
            DISPLAY "*** Connected!" UPON SYSERR
 
-           COPY "config.cpy" REPLACING
-               option BY "password"
-               missing BY CONTINUE
-               available BY ==
-                   DISPLAY "PRIVMSG NickServ identify "
-                   TRIM(config-val-TXT) CR
-               ==.
+      *    A full registration means the reconnect that got us here (if
+      *    any) worked - clear the backoff count so a later drop starts
+      *    counting from scratch instead of picking up where this one
+      *    left off.
+           MOVE 0 TO reconnect-attempt-CNT
+           MOVE FUNCTION CURRENT-DATE TO connect-start-TXT
+
+      *    Only fall back to plaintext NickServ identify if SASL wasn't
+      *    used (no password configured) or didn't succeed (network
+      *    doesn't support it) - a network that completed SASL has
+      *    already authenticated us, so sending the password again as
+      *    an ordinary PRIVMSG would be redundant and would mirror it
+      *    into our own transcript logging.
+      *
+      *    When we do have to identify in plaintext, hold off on
+      *    joining channels until NickServ confirms it - joining first
+      *    can lose us the "is identified" cloak/flags some networks
+      *    key channel access off of (214-check-nickserv-ack sends the
+      *    JOINs once the confirmation NOTICE arrives).
+           MOVE "N" TO join-pending-CHR
+           IF NOT sasl-succeeded THEN
+               COPY "config.cpy" REPLACING
+                   option BY "password"
+                   missing BY CONTINUE
+                   available BY ==
+                       DISPLAY "PRIVMSG NickServ identify "
+                       TRIM(config-val-TXT) CR
+                       MOVE "Y" TO join-pending-CHR
+                       MOVE 0 TO join-wait-LINE-CNT
+                   ==.
+           END-IF
 
-           COPY "config-multiple.cpy" REPLACING
-               option BY "channel"
-               missing BY CONTINUE
-               available BY ==
-                   DISPLAY "JOIN " TRIM(config-val-TXT) CR
-               ==.
+           IF NOT join-is-pending THEN
+               PERFORM 215-join-channels
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       214-check-nickserv-ack SECTION.
+
+      *    Looks for NickServ's "you are now identified" confirmation
+      *    NOTICE. Wording varies by network/services package, so key
+      *    off the sender being NickServ rather than any exact phrase.
+           IF join-is-pending THEN
+               MOVE nick-TXT TO cf-src-TXT
+               PERFORM 224-casefold
+               MOVE cf-dst-TXT TO fold-A-TXT
+
+               MOVE "NickServ" TO cf-src-TXT
+               PERFORM 224-casefold
+               MOVE cf-dst-TXT TO fold-B-TXT
+
+               IF TRIM(fold-A-TXT) IS EQUAL TO TRIM(fold-B-TXT) THEN
+                   MOVE "N" TO join-pending-CHR
+                   PERFORM 215-join-channels
+               END-IF
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       236-check-join-timeout SECTION.
+
+      *    Bounded wait for 214-check-nickserv-ack's confirmation -
+      *    called once per line read. If the ack never arrives (wrong
+      *    or stale password, services down, nick not registered, or a
+      *    network whose services bot isn't named "NickServ"), give up
+      *    waiting after join-wait-max-LINES lines and join anyway
+      *    rather than sitting out of every channel for the rest of
+      *    the process's life.
+           IF join-is-pending THEN
+               ADD 1 TO join-wait-LINE-CNT
+               IF join-wait-LINE-CNT IS GREATER THAN
+                       join-wait-max-LINES THEN
+                   DISPLAY "*** NickServ never acknowledged identify - "
+                       "joining channels anyway" UPON SYSERR
+                   MOVE "N" TO join-pending-CHR
+                   PERFORM 215-join-channels
+               END-IF
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       215-join-channels SECTION.
+
+      *    Collect the channel names while we JOIN them, then walk the
+      *    collected list for greetings afterwards - config-multiple.cpy
+      *    drives its loop with a sequential READ NEXT against
+      *    config-FC, so a keyed lookup (as 219-send-channel-greeting
+      *    needs) can't safely happen while that scan is still open.
+           MOVE 0 TO join-chan-CNT
+           COPY "config-multiple.cpy" REPLACING
+               option BY "channel"
+               missing BY CONTINUE
+               available BY ==
+                   DISPLAY "JOIN " TRIM(config-val-TXT) CR
+                   IF join-chan-CNT IS LESS THAN 50 THEN
+                       ADD 1 TO join-chan-CNT
+                       MOVE TRIM(config-val-TXT)
+                           TO join-chan-TBL(join-chan-CNT)
+                   END-IF
+               ==.
+
+           PERFORM VARYING join-chan-IDX FROM 1 BY 1
+                   UNTIL join-chan-IDX IS GREATER THAN join-chan-CNT
+               PERFORM 219-send-channel-greeting
+           END-PERFORM
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       219-send-channel-greeting SECTION.
+
+      *    Optional per-channel "<channel>:greeting" option, sent as a
+      *    PRIVMSG right after joining - e.g. pointing newcomers at
+      *    channel rules. Silently does nothing if unset.
+           MOVE SPACE TO chan-opt-key-TXT
+           STRING
+               TRIM(join-chan-TBL(join-chan-IDX)) DELIMITED BY SIZE
+               ":greeting" DELIMITED BY SIZE
+               INTO chan-opt-key-TXT
+           END-STRING
+
+           COPY "config.cpy" REPLACING
+               option BY chan-opt-key-TXT
+               missing BY CONTINUE
+               available BY ==
+                   MOVE SPACE TO send-line-TXT
+                   STRING
+                       "PRIVMSG " DELIMITED BY SIZE
+                       TRIM(join-chan-TBL(join-chan-IDX))
+                           DELIMITED BY SIZE
+                       " :" DELIMITED BY SIZE
+                       TRIM(config-val-TXT) DELIMITED BY SIZE
+                       INTO send-line-TXT
+                   END-STRING
+                   PERFORM 240-throttled-send
+               ==.
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       211-nick-retry SECTION.
+
+      *    Our nick was rejected as already in use - append a trailing
+      *    underscore (or digit, once we run out of room) and try
+      *    again. The server will re-send 433 for each collision until
+      *    one sticks.
+           ADD 1 TO nick-retry-CNT
+
+           IF FUNCTION LENGTH(TRIM(my-nick-TXT)) IS LESS THAN 65 THEN
+               STRING
+                   TRIM(my-nick-TXT) DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   INTO my-nick-TXT
+               END-STRING
+           ELSE
+               MOVE nick-retry-CNT TO nick-retry-DIGIT
+               MOVE nick-retry-DIGIT TO my-nick-TXT(65 : 1)
+           END-IF
+
+           DISPLAY "NICK " TRIM(my-nick-TXT) CR
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       212-check-kicked SECTION.
+
+      *    ":kicker!u@h KICK #channel targetnick :reason" - if we're the
+      *    target, rejoin after a short delay rather than sitting out
+      *    of the channel until someone notices and restarts us.
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==chan==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==target==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+
+           MOVE target-TXT TO cf-src-TXT
+           PERFORM 224-casefold
+           MOVE cf-dst-TXT TO fold-A-TXT
+
+           MOVE TRIM(my-nick-TXT) TO cf-src-TXT
+           PERFORM 224-casefold
+           MOVE cf-dst-TXT TO fold-B-TXT
+
+           IF TRIM(fold-A-TXT) IS EQUAL TO TRIM(fold-B-TXT) THEN
+               DISPLAY "*** Kicked from " chan-TXT " - rejoining"
+                   UPON SYSERR
+               CALL "C$SLEEP" USING 5
+               PERFORM 213-rejoin-channel
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       213-rejoin-channel SECTION.
+
+      *    Rejoin only if the kicked-from channel is still one of ours,
+      *    reusing the same "channel" list read in 210-finish-connection
+      *    rather than blindly trusting the KICK line.
+           MOVE chan-TXT TO cf-src-TXT
+           PERFORM 224-casefold
+           MOVE cf-dst-TXT TO fold-A-TXT
+
+           COPY "config-multiple.cpy" REPLACING
+               option BY "channel"
+               missing BY CONTINUE
+               available BY ==
+                   MOVE TRIM(config-val-TXT) TO cf-src-TXT
+                   PERFORM 224-casefold
+                   MOVE cf-dst-TXT TO fold-B-TXT
+                   IF TRIM(fold-A-TXT) IS EQUAL TO TRIM(fold-B-TXT) THEN
+                       DISPLAY "JOIN " TRIM(config-val-TXT) CR
+                       EXIT PERFORM
+                   END-IF
+               ==.
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       216-capture-topic-reply SECTION.
+
+      *    RPL_TOPIC: ":server 332 ournick #channel :current topic"
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==target==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==chan==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+           PERFORM 010-ltrim-colon
+           MOVE line-IDX TO msg0
+
+      *    No setter is given with this numeric - leave
+      *    topic-setter-TXT as whatever the last TOPIC change recorded,
+      *    or blank if we've never seen one.
+           MOVE SPACE TO topic-setter-arg-TXT
+           PERFORM 218-store-topic
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       217-process-topic-change SECTION.
+
+      *    ":setter!u@h TOPIC #channel :new topic"
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==chan==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+           PERFORM 010-ltrim-colon
+           MOVE line-IDX TO msg0
+
+           MOVE nick-TXT TO topic-setter-arg-TXT
+           PERFORM 218-store-topic
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       218-store-topic SECTION.
+
+           MOVE chan-TXT TO cf-src-TXT
+           PERFORM 224-casefold
+           MOVE SPACE TO topic-chan-TXT
+           MOVE cf-dst-TXT TO topic-chan-TXT
+
+           READ topic-FC RECORD
+               INVALID KEY
+                   MOVE "N" TO topic-exists-CHR
+               NOT INVALID KEY
+                   MOVE "Y" TO topic-exists-CHR
+           END-READ
+
+           MOVE SPACE TO topic-chan-TXT
+           MOVE cf-dst-TXT TO topic-chan-TXT
+           MOVE chan-TXT TO topic-orig-chan-TXT
+           MOVE msg-TXT TO topic-TXT
+           IF topic-setter-arg-TXT IS NOT EQUAL TO SPACE THEN
+               MOVE topic-setter-arg-TXT TO topic-setter-TXT
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO log-date-TXT
+           MOVE SPACE TO topic-time-TXT
+           STRING
+               log-date-TXT(1 : 8) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               log-date-TXT(9 : 6) DELIMITED BY SIZE
+               INTO topic-time-TXT
+           END-STRING
+
+           IF topic-exists THEN
+               REWRITE topic-REC
+           ELSE
+               IF topic-setter-arg-TXT IS EQUAL TO SPACE THEN
+                   MOVE SPACE TO topic-setter-TXT
+               END-IF
+               WRITE topic-REC
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       250-process-cap SECTION.
+
+      *    ":server CAP * LS :sasl ..." / "CAP * ACK :sasl" /
+      *    "CAP * NAK :sasl" - drive SASL capability negotiation.
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==chan==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==cmd==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+           PERFORM 010-ltrim-colon
+           MOVE line-IDX TO msg0
+
+           EVALUATE cmd-TXT
+               WHEN "LS"
+                   IF sasl-wanted THEN
+                       MOVE 0 TO police-word-CNT
+                       INSPECT msg-TXT TALLYING police-word-CNT
+                           FOR ALL "sasl"
+                       IF police-word-CNT IS GREATER THAN 0 THEN
+                           DISPLAY "CAP REQ :sasl" CR
+                       ELSE
+                           DISPLAY "*** Server doesn't support SASL"
+                               UPON SYSERR
+                           DISPLAY "CAP END" CR
+                       END-IF
+                   ELSE
+                       DISPLAY "CAP END" CR
+                   END-IF
+               WHEN "ACK"
+                   DISPLAY "AUTHENTICATE PLAIN" CR
+               WHEN "NAK"
+                   DISPLAY "*** Server rejected SASL capability request"
+                       UPON SYSERR
+                   DISPLAY "CAP END" CR
+           END-EVALUATE
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       251-process-authenticate SECTION.
+
+      *    "AUTHENTICATE +" is the server asking for the SASL PLAIN
+      *    response - reply with base64(authzid NUL authcid NUL passwd).
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==cmd==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+
+           IF cmd-TXT IS EQUAL TO "+" THEN
+               MOVE SPACE TO sasl-plain-TXT
+               MOVE 1 TO sasl-ptr-NUM
+               STRING
+                   NUL-CHR DELIMITED BY SIZE
+                   TRIM(my-nick-TXT) DELIMITED BY SIZE
+                   NUL-CHR DELIMITED BY SIZE
+                   TRIM(sasl-pass-TXT) DELIMITED BY SIZE
+                   INTO sasl-plain-TXT
+                   WITH POINTER sasl-ptr-NUM
+               END-STRING
+               COMPUTE sasl-plain-LEN = sasl-ptr-NUM - 1
+
+               PERFORM 246-base64-encode
+
+               DISPLAY "AUTHENTICATE " TRIM(b64-out-TXT) CR
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       246-base64-encode SECTION.
+
+      *    Encodes the first sasl-plain-LEN bytes of sasl-plain-TXT into
+      *    b64-out-TXT. Generic enough to reuse if we ever need base64
+      *    elsewhere, but written for the SASL PLAIN response.
+           MOVE SPACE TO b64-out-TXT
+           MOVE 0 TO b64-out-IDX
+
+           PERFORM VARYING b64-IDX FROM 1 BY 3
+                   UNTIL b64-IDX IS GREATER THAN sasl-plain-LEN
+
+               COMPUTE b64-byte1-NUM =
+                   FUNCTION ORD(sasl-plain-TXT(b64-IDX : 1)) - 1
+
+               IF b64-IDX + 1 IS LESS THAN OR EQUAL TO sasl-plain-LEN
+                   COMPUTE b64-byte2-NUM =
+                       FUNCTION ORD(sasl-plain-TXT(b64-IDX + 1 : 1)) - 1
+               ELSE
+                   MOVE 0 TO b64-byte2-NUM
+               END-IF
+
+               IF b64-IDX + 2 IS LESS THAN OR EQUAL TO sasl-plain-LEN
+                   COMPUTE b64-byte3-NUM =
+                       FUNCTION ORD(sasl-plain-TXT(b64-IDX + 2 : 1)) - 1
+               ELSE
+                   MOVE 0 TO b64-byte3-NUM
+               END-IF
+
+               COMPUTE b64-idx0-NUM =
+                   FUNCTION INTEGER(b64-byte1-NUM / 4)
+               COMPUTE b64-idx1-NUM =
+                   FUNCTION MOD(b64-byte1-NUM, 4) * 16
+                   + FUNCTION INTEGER(b64-byte2-NUM / 16)
+               COMPUTE b64-idx2-NUM =
+                   FUNCTION MOD(b64-byte2-NUM, 16) * 4
+                   + FUNCTION INTEGER(b64-byte3-NUM / 64)
+               COMPUTE b64-idx3-NUM =
+                   FUNCTION MOD(b64-byte3-NUM, 64)
+
+               ADD 1 TO b64-out-IDX
+               MOVE b64-alphabet-TXT(b64-idx0-NUM + 1 : 1)
+                   TO b64-out-TXT(b64-out-IDX : 1)
+               ADD 1 TO b64-out-IDX
+               MOVE b64-alphabet-TXT(b64-idx1-NUM + 1 : 1)
+                   TO b64-out-TXT(b64-out-IDX : 1)
+
+               ADD 1 TO b64-out-IDX
+               IF b64-IDX + 1 IS LESS THAN OR EQUAL TO sasl-plain-LEN
+                   MOVE b64-alphabet-TXT(b64-idx2-NUM + 1 : 1)
+                       TO b64-out-TXT(b64-out-IDX : 1)
+               ELSE
+                   MOVE "=" TO b64-out-TXT(b64-out-IDX : 1)
+               END-IF
+
+               ADD 1 TO b64-out-IDX
+               IF b64-IDX + 2 IS LESS THAN OR EQUAL TO sasl-plain-LEN
+                   MOVE b64-alphabet-TXT(b64-idx3-NUM + 1 : 1)
+                       TO b64-out-TXT(b64-out-IDX : 1)
+               ELSE
+                   MOVE "=" TO b64-out-TXT(b64-out-IDX : 1)
+               END-IF
+           END-PERFORM
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       260-attempt-reconnect SECTION.
+
+      *    SYSIN hit AT END, which means whatever is feeding us the
+      *    connection (a supervisor process bridging the real IRC
+      *    socket to our stdin/stdout) dropped it. Close SYSIN, back
+      *    off, reopen it, and re-run the registration sequence -
+      *    doubling the delay each time up to reconnect-max-delay-NUM,
+      *    and giving up for good after reconnect-max-attempts-NUM
+      *    failures in a row rather than retrying forever.
+           CLOSE SYSIN
+
+           ADD 1 TO reconnect-attempt-CNT
+           IF reconnect-attempt-CNT IS GREATER THAN
+                   reconnect-max-attempts-NUM THEN
+               DISPLAY "*** Giving up after " reconnect-attempt-CNT
+                   " reconnect attempts" UPON SYSERR
+               MOVE "Y" TO reconnect-give-up-CHR
+               EXIT SECTION
+           END-IF
+
+           COMPUTE reconnect-delay-NUM =
+               reconnect-base-delay-NUM
+               * (2 ** (reconnect-attempt-CNT - 1))
+           IF reconnect-delay-NUM IS GREATER THAN
+                   reconnect-max-delay-NUM THEN
+               MOVE reconnect-max-delay-NUM TO reconnect-delay-NUM
+           END-IF
+
+           DISPLAY "*** Connection lost - reconnect attempt "
+               reconnect-attempt-CNT " in " reconnect-delay-NUM
+               " second(s)" UPON SYSERR
+           CALL "C$SLEEP" USING reconnect-delay-NUM
+
+           OPEN INPUT SYSIN
+           PERFORM 200-start-connection
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       314-check-chan-prefix SECTION.
+
+      *    Composite-key lookup: "#channel:prefix" overrides the
+      *    global "prefix" (already loaded into my-cmd-prefix-CHR) for
+      *    just that channel.
+           MOVE SPACE TO chan-opt-key-TXT
+           STRING
+               TRIM(chan-TXT) DELIMITED BY SIZE
+               ":prefix" DELIMITED BY SIZE
+               INTO chan-opt-key-TXT
+           END-STRING
+
+           COPY "config-simple.cpy" REPLACING
+               option BY chan-opt-key-TXT
+               default BY my-cmd-prefix-CHR.
+           MOVE config-val-TXT(1 : 1) TO effective-prefix-CHR
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       220-process-privmsg SECTION.
+
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==chan==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+           PERFORM 010-ltrim-colon
+           MOVE line-IDX TO msg0
+
+           COPY "config-multiple.cpy" REPLACING
+               option BY "ignore"
+               missing BY CONTINUE
+               available BY ==
+                   IF ignore-NUM IS NOT EQUAL TO 0 THEN
+                       EXIT PERFORM
+                   END-IF
+      *            We can't check nick-TXT here directly since it's a
+      *            REPLACEment and will not be visible inside the
+      *            copybook. So just move the comparison into a separate
+      *            procedure.
+                   PERFORM 221-check-ignore
+                   IF ignore-NUM IS EQUAL TO 1 THEN
+                       EXIT PERFORM
+                   END-IF
+               ==.
+
+           PERFORM 222-display-privmsg
+
+           IF ignore-NUM IS NOT EQUAL TO 0 THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 233-check-ctcp
+           IF ctcp-is-request THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 227-police-check
+
+           PERFORM 318-scan-karma-mentions
+
+           PERFORM 314-check-chan-prefix
+           IF msg-TXT(1 : 1) IS EQUAL TO effective-prefix-CHR THEN
+               PERFORM 300-process-cmd
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       233-check-ctcp SECTION.
+
+      *    A CTCP request is msg-TXT wrapped in \001 (SOH) bytes, e.g.
+      *    a client's VERSION or PING probe. Reply via NOTICE the way
+      *    well-behaved IRC clients do, rather than treating it as
+      *    ordinary chat.
+           MOVE "N" TO ctcp-is-CHR
+           MOVE FUNCTION LENGTH(msg-TXT) TO ctcp-LEN
+
+           IF ctcp-LEN IS GREATER THAN 2
+                   AND msg-TXT(1 : 1) IS EQUAL TO CTCP-DELIM
+                   AND msg-TXT(ctcp-LEN : 1) IS EQUAL TO CTCP-DELIM THEN
+               MOVE "Y" TO ctcp-is-CHR
+               MOVE SPACE TO ctcp-body-TXT
+               MOVE msg-TXT(2 : ctcp-LEN - 2) TO ctcp-body-TXT
+               PERFORM 234-ctcp-reply
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       234-ctcp-reply SECTION.
+
+           EVALUATE TRUE
+               WHEN ctcp-body-TXT(1 : 7) IS EQUAL TO "VERSION"
+                   STRING
+                       "NOTICE " DELIMITED BY SIZE
+                       nick-TXT DELIMITED BY SIZE
+                       " :" DELIMITED BY SIZE
+                       CTCP-DELIM DELIMITED BY SIZE
+                       "VERSION stan IRC bot" DELIMITED BY SIZE
+                       CTCP-DELIM DELIMITED BY SIZE
+                       INTO reply-TXT
+                   END-STRING
+                   MOVE TRIM(reply-TXT) TO send-line-TXT
+                   PERFORM 240-throttled-send
+               WHEN ctcp-body-TXT(1 : 4) IS EQUAL TO "PING"
+                   STRING
+                       "NOTICE " DELIMITED BY SIZE
+                       nick-TXT DELIMITED BY SIZE
+                       " :" DELIMITED BY SIZE
+                       CTCP-DELIM DELIMITED BY SIZE
+                       TRIM(ctcp-body-TXT) DELIMITED BY SIZE
+                       CTCP-DELIM DELIMITED BY SIZE
+                       INTO reply-TXT
+                   END-STRING
+                   MOVE TRIM(reply-TXT) TO send-line-TXT
+                   PERFORM 240-throttled-send
+               WHEN ctcp-body-TXT(1 : 4) IS EQUAL TO "TIME"
+                   STRING
+                       "NOTICE " DELIMITED BY SIZE
+                       nick-TXT DELIMITED BY SIZE
+                       " :" DELIMITED BY SIZE
+                       CTCP-DELIM DELIMITED BY SIZE
+                       "TIME " DELIMITED BY SIZE
+                       FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                       CTCP-DELIM DELIMITED BY SIZE
+                       INTO reply-TXT
+                   END-STRING
+                   MOVE TRIM(reply-TXT) TO send-line-TXT
+                   PERFORM 240-throttled-send
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       227-police-check SECTION.
+
+      *    POLICE:ON flags chat matching the configured "banned-word"
+      *    list; POLICE:ON_FULLPOWER additionally kicks the sender
+      *    (and bans their hostmask) from the channel. Only applies to
+      *    channel traffic - there's nothing to kick someone from in a
+      *    private message.
+           IF police-CHR IS EQUAL TO 0 THEN
+               EXIT SECTION
+           END-IF
+
+           PERFORM 225-is-chan-my-nick
+           IF chan-is-my-nick THEN
+               EXIT SECTION
+           END-IF
+
+           MOVE "N" TO banned-found-CHR
+           COPY "config-multiple.cpy" REPLACING
+               option BY "banned-word"
+               missing BY CONTINUE
+               available BY ==
+                   IF banned-found THEN
+                       EXIT PERFORM
+                   END-IF
+                   PERFORM 228-check-banned-word
+               ==.
+
+           IF banned-found THEN
+               PERFORM 229-take-police-action
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       228-check-banned-word SECTION.
+
+           IF config-val-TXT IS EQUAL TO SPACE THEN
+               EXIT SECTION
+           END-IF
+
+           MOVE msg-TXT TO cf-src-TXT
+           PERFORM 224-casefold
+           MOVE cf-dst-TXT TO fold-A-TXT
+
+           MOVE TRIM(config-val-TXT) TO cf-src-TXT
+           PERFORM 224-casefold
+           MOVE cf-dst-TXT TO fold-B-TXT
+
+           MOVE 0 TO police-word-CNT
+           INSPECT fold-A-TXT TALLYING police-word-CNT
+               FOR ALL TRIM(fold-B-TXT)
+           IF police-word-CNT IS GREATER THAN 0 THEN
+               MOVE "Y" TO banned-found-CHR
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       229-take-police-action SECTION.
+
+           DISPLAY "*** POLICE: banned word from " nick-TXT
+               " in " chan-TXT UPON SYSERR
+
+           IF police-CHR IS EQUAL TO 2 THEN
+               MOVE SPACE TO send-line-TXT
+               STRING
+                   "KICK " DELIMITED BY SIZE
+                   TRIM(chan-TXT) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   TRIM(nick-TXT) DELIMITED BY SIZE
+                   " :Watch your language." DELIMITED BY SIZE
+                   INTO send-line-TXT
+               END-STRING
+               PERFORM 240-throttled-send
+
+               MOVE SPACE TO send-line-TXT
+               STRING
+                   "MODE " DELIMITED BY SIZE
+                   TRIM(chan-TXT) DELIMITED BY SIZE
+                   " +b " DELIMITED BY SIZE
+                   TRIM(hostmask-TXT) DELIMITED BY SIZE
+                   INTO send-line-TXT
+               END-STRING
+               PERFORM 240-throttled-send
+           ELSE
+               MOVE "Please watch your language." TO reply-TXT
+               PERFORM 230-reply-privmsg
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       221-check-ignore SECTION.
+
+           PERFORM 226-hostmask-entry-match
+           IF wc-is-match THEN
+               MOVE 1 TO ignore-NUM
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       226-hostmask-entry-match SECTION.
+
+      *    Compares hostmask-TXT against the hostmask pattern currently
+      *    in config-val-TXT (from a config-multiple.cpy scan), setting
+      *    wc-is-match. Shared by ignore-list and admin-list checks.
+      *
+      *    Hostmask patterns look like nick!user@host, with "*"/"?"
+      *    wildcards, so a ban or grant survives a nick change. A bare
+      *    nick with no "!" is treated as "<nick>!*@*" for entries
+      *    written before hostmask matching existed. An entry may also
+      *    lead with "<channel> " to scope it to just that channel -
+      *    PERFORM 235-check-entry-scope splits that off, if present,
+      *    into entry-val-TXT and sets entry-scope-ok-CHR.
+           MOVE "N" TO wc-match-CHR
+           PERFORM 235-check-entry-scope
+           IF NOT entry-scope-matches THEN
+               EXIT SECTION
+           END-IF
+
+           MOVE SPACE TO wc-pattern-TXT
+           MOVE SPACE TO wc-subject-TXT
+           MOVE hostmask-TXT TO wc-subject-TXT
+
+           MOVE 0 TO ignore-bang-CNT
+           INSPECT entry-val-TXT TALLYING ignore-bang-CNT
+               FOR ALL "!"
+           IF ignore-bang-CNT IS EQUAL TO 0 THEN
+               STRING
+                   TRIM(entry-val-TXT) DELIMITED BY SIZE
+                   "!*@*" DELIMITED BY SIZE
+                   INTO wc-pattern-TXT
+               END-STRING
+           ELSE
+               MOVE TRIM(entry-val-TXT) TO wc-pattern-TXT
+           END-IF
+
+      *    Nicks (and hostnames) are case-insensitive on IRC, so fold
+      *    both sides before matching.
+           MOVE wc-subject-TXT TO cf-src-TXT
+           PERFORM 224-casefold
+           MOVE cf-dst-TXT TO wc-subject-TXT
+
+           MOVE wc-pattern-TXT TO cf-src-TXT
+           PERFORM 224-casefold
+           MOVE cf-dst-TXT TO wc-pattern-TXT
+
+           PERFORM 223-match-hostmask
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       235-check-entry-scope SECTION.
+
+      *    If config-val-TXT is "<channel> <hostmask-pattern>", only
+      *    match in that channel and strip the channel off into
+      *    entry-val-TXT; otherwise the entry applies everywhere and
+      *    entry-val-TXT is just a copy of config-val-TXT.
+           MOVE "Y" TO entry-scope-ok-CHR
+           MOVE config-val-TXT TO entry-val-TXT
+
+           MOVE 0 TO entry-space-POS
+           INSPECT entry-val-TXT TALLYING entry-space-POS
+               FOR CHARACTERS BEFORE INITIAL " "
+
+           IF entry-space-POS IS LESS THAN LENGTH OF entry-val-TXT
+                   AND TRIM(entry-val-TXT(entry-space-POS + 2 : ))
+                       IS NOT EQUAL TO SPACE THEN
+               MOVE SPACE TO entry-scope-chan-TXT
+               MOVE entry-val-TXT(1 : entry-space-POS)
+                   TO entry-scope-chan-TXT
+
+               MOVE entry-scope-chan-TXT TO cf-src-TXT
+               PERFORM 224-casefold
+               MOVE cf-dst-TXT TO fold-A-TXT
+
+               MOVE chan-TXT TO cf-src-TXT
+               PERFORM 224-casefold
+               MOVE cf-dst-TXT TO fold-B-TXT
+
+               IF TRIM(fold-A-TXT) IS NOT EQUAL TO TRIM(fold-B-TXT) THEN
+                   MOVE "N" TO entry-scope-ok-CHR
+               END-IF
+
+               MOVE entry-val-TXT(entry-space-POS + 2 : )
+                   TO entry-val-TXT
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       224-casefold SECTION.
+
+      *    Normalize case per RFC 1459 casemapping: plain A-Z/a-z plus
+      *    the {}|^ <-> []\~ quirk, so e.g. "Alice" and "alice" (and
+      *    "Alice^"/"ALICE~") compare equal.
+           MOVE FUNCTION UPPER-CASE(cf-src-TXT) TO cf-dst-TXT
+           INSPECT cf-dst-TXT CONVERTING "{}|^" TO "[]\~"
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       223-match-hostmask SECTION.
+
+      *    Classic backtracking wildcard match ("*" and "?") between
+      *    wc-pattern-TXT and wc-subject-TXT, result in wc-match-CHR.
+           MOVE FUNCTION LENGTH(TRIM(wc-pattern-TXT)) TO wc-pattern-LEN
+           MOVE FUNCTION LENGTH(TRIM(wc-subject-TXT)) TO wc-subject-LEN
+           MOVE 1 TO wc-p-POS
+           MOVE 1 TO wc-s-POS
+           MOVE 0 TO wc-star-P
+           MOVE 0 TO wc-star-S
+           MOVE "N" TO wc-match-CHR
+           MOVE "N" TO wc-done-CHR
+
+           PERFORM UNTIL wc-is-done
+               IF wc-p-POS IS GREATER THAN wc-pattern-LEN THEN
+                   IF wc-s-POS IS GREATER THAN wc-subject-LEN THEN
+                       MOVE "Y" TO wc-match-CHR
+                       MOVE "Y" TO wc-done-CHR
+                   ELSE
+                       IF wc-star-P IS GREATER THAN 0 THEN
+                           ADD 1 TO wc-star-S
+                           MOVE wc-star-S TO wc-s-POS
+                           ADD 1 TO wc-star-P GIVING wc-p-POS
+                       ELSE
+                           MOVE "Y" TO wc-done-CHR
+                       END-IF
+                   END-IF
+               ELSE
+                   IF wc-pattern-TXT(wc-p-POS : 1) IS EQUAL TO "*" THEN
+                       MOVE wc-p-POS TO wc-star-P
+                       MOVE wc-s-POS TO wc-star-S
+                       ADD 1 TO wc-p-POS
+                   ELSE
+                       MOVE "N" TO wc-char-ok-CHR
+                       IF wc-s-POS IS NOT GREATER THAN wc-subject-LEN
+                           IF wc-pattern-TXT(wc-p-POS : 1) IS EQUAL TO
+                                   "?" THEN
+                               MOVE "Y" TO wc-char-ok-CHR
+                           ELSE
+                               IF wc-pattern-TXT(wc-p-POS : 1) IS EQUAL
+                                       TO wc-subject-TXT(wc-s-POS : 1)
+                                       THEN
+                                   MOVE "Y" TO wc-char-ok-CHR
+                               END-IF
+                           END-IF
+                       END-IF
+
+                       IF wc-is-char-ok THEN
+                           ADD 1 TO wc-p-POS
+                           ADD 1 TO wc-s-POS
+                       ELSE
+                           IF wc-star-P IS GREATER THAN 0 THEN
+                               ADD 1 TO wc-star-S
+                               MOVE wc-star-S TO wc-s-POS
+                               ADD 1 TO wc-star-P GIVING wc-p-POS
+                           ELSE
+                               MOVE "Y" TO wc-done-CHR
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       222-display-privmsg SECTION.
+
+           DISPLAY msg-status-TBL(ignore-NUM + 1)
+               UPON SYSERR WITH NO ADVANCING
+
+           PERFORM 225-is-chan-my-nick
+           IF NOT chan-is-my-nick THEN
+               DISPLAY "[" chan-TXT "] " UPON SYSERR WITH NO ADVANCING
+           END-IF
+
+           DISPLAY "<" nick-TXT "> " msg-TXT UPON SYSERR
+
+           PERFORM 231-log-transcript
+           PERFORM 232-update-seen
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       232-update-seen SECTION.
+
+      *    Track last-activity per nick so "%seen <nick>" (300-process-
+      *    cmd) can answer without us needing to scroll back a log.
+      *    Only PRIVMSG updates it - ignore-NUM is 2 for NOTICE.
+           IF ignore-NUM IS EQUAL TO 2 THEN
+               EXIT SECTION
+           END-IF
+
+           MOVE nick-TXT TO cf-src-TXT
+           PERFORM 224-casefold
+           MOVE SPACE TO seen-nick-TXT
+           MOVE cf-dst-TXT TO seen-nick-TXT
+
+           READ seen-FC RECORD
+               INVALID KEY
+                   MOVE "N" TO seen-exists-CHR
+               NOT INVALID KEY
+                   MOVE "Y" TO seen-exists-CHR
+           END-READ
+
+           MOVE SPACE TO seen-nick-TXT
+           MOVE cf-dst-TXT TO seen-nick-TXT
+           MOVE nick-TXT TO seen-orig-nick-TXT
+           MOVE FUNCTION CURRENT-DATE TO log-date-TXT
+           MOVE SPACE TO seen-time-TXT
+           STRING
+               log-date-TXT(1 : 8) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               log-date-TXT(9 : 6) DELIMITED BY SIZE
+               INTO seen-time-TXT
+           END-STRING
+           MOVE chan-TXT TO seen-chan-TXT
+           MOVE msg-TXT TO seen-msg-TXT
+
+           IF seen-exists THEN
+               REWRITE seen-REC
+           ELSE
+               WRITE seen-REC
+           END-IF
 
            .
 
       * * * * * * * * * * * * * * * * * * * *
 
-       220-process-privmsg SECTION.
+       318-scan-karma-mentions SECTION.
 
-           COPY "line-split.cpy" REPLACING
-               LEADING ==id== BY ==chan==
-               DELIMS BY ==" "==
-               DELIMSAVE BY ====.
-           PERFORM 010-ltrim-colon
-           MOVE line-IDX TO msg0
+      *    Picks "term++" / "term--" tokens out of ordinary chat (not
+      *    just commands) and nudges that term's karma score - the
+      *    usual IRC convention for crediting/blaming something without
+      *    a dedicated command.
+           IF ignore-NUM IS EQUAL TO 2 THEN
+               EXIT SECTION
+           END-IF
 
-           COPY "config-multiple.cpy" REPLACING
-               option BY "ignore"
-               missing BY CONTINUE
-               available BY ==
-                   IF ignore-NUM IS NOT EQUAL TO 0 THEN
-                       EXIT PERFORM
+           MOVE SPACE TO karma-msg-TXT
+           MOVE msg-TXT TO karma-msg-TXT
+           MOVE FUNCTION LENGTH(TRIM(karma-msg-TXT)) TO karma-msg-LEN
+           MOVE 1 TO karma-ptr-IDX
+
+           PERFORM
+               UNTIL karma-ptr-IDX IS GREATER THAN karma-msg-LEN
+               MOVE SPACE TO karma-token-TXT
+               UNSTRING karma-msg-TXT DELIMITED BY ALL SPACE
+                   INTO karma-token-TXT
+                   WITH POINTER karma-ptr-IDX
+               END-UNSTRING
+
+               MOVE FUNCTION LENGTH(TRIM(karma-token-TXT))
+                   TO karma-tok-LEN
+
+               IF karma-tok-LEN IS GREATER THAN 2 THEN
+                   MOVE 0 TO karma-delta-NUM
+                   IF karma-token-TXT(karma-tok-LEN - 1 : 2)
+                           IS EQUAL TO "++" THEN
+                       MOVE 1 TO karma-delta-NUM
                    END-IF
-      *            We can't check nick-TXT here directly since it's a
-      *            REPLACEment and will not be visible inside the
-      *            copybook. So just move the comparison into a separate
-      *            procedure.
-                   PERFORM 221-check-ignore
-                   IF ignore-NUM IS EQUAL TO 1 THEN
-                       EXIT PERFORM
+                   IF karma-token-TXT(karma-tok-LEN - 1 : 2)
+                           IS EQUAL TO "--" THEN
+                       MOVE -1 TO karma-delta-NUM
                    END-IF
-               ==.
 
-           PERFORM 222-display-privmsg
+                   IF karma-delta-NUM IS NOT EQUAL TO 0 THEN
+                       MOVE karma-token-TXT(1 : karma-tok-LEN - 2)
+                           TO cf-src-TXT
+                       PERFORM 224-casefold
+                       IF TRIM(cf-dst-TXT) IS NOT EQUAL TO SPACE THEN
+                           PERFORM 319-apply-karma-delta
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
 
-           IF ignore-NUM IS NOT EQUAL TO 0 THEN
-               EXIT PARAGRAPH
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       319-apply-karma-delta SECTION.
+
+      *    cf-dst-TXT holds the case-folded term and karma-delta-NUM
+      *    the +1/-1 to apply (set by 318-scan-karma-mentions).
+           MOVE SPACE TO karma-term-TXT
+           MOVE cf-dst-TXT TO karma-term-TXT
+
+           READ karma-FC RECORD
+               INVALID KEY
+                   MOVE SPACE TO karma-orig-term-TXT
+                   MOVE karma-token-TXT(1 : karma-tok-LEN - 2)
+                       TO karma-orig-term-TXT
+                   MOVE karma-delta-NUM TO karma-score-NUM
+                   WRITE karma-REC
+               NOT INVALID KEY
+                   ADD karma-delta-NUM TO karma-score-NUM
+                   REWRITE karma-REC
+           END-READ
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       231-log-transcript SECTION.
+
+      *    One LINE SEQUENTIAL file per channel per day, so a rotated
+      *    or discarded SYSERR stream doesn't take the whole
+      *    conversation history with it.
+           MOVE FUNCTION CURRENT-DATE TO log-date-TXT
+
+           MOVE SPACE TO log-filename-TXT
+           STRING
+               "stan-log-" DELIMITED BY SIZE
+               TRIM(chan-TXT) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               log-date-TXT(1 : 8) DELIMITED BY SIZE
+               ".log" DELIMITED BY SIZE
+               INTO log-filename-TXT
+           END-STRING
+
+           OPEN EXTEND log-FC
+
+           MOVE SPACE TO log-REC
+           STRING
+               log-date-TXT(1 : 8) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               log-date-TXT(9 : 6) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               msg-status-TBL(ignore-NUM + 1) DELIMITED BY SIZE
+               "[" DELIMITED BY SIZE
+               TRIM(chan-TXT) DELIMITED BY SIZE
+               "] <" DELIMITED BY SIZE
+               nick-TXT DELIMITED BY SIZE
+               "> " DELIMITED BY SIZE
+               msg-TXT DELIMITED BY SIZE
+               INTO log-REC
+           END-STRING
+
+           WRITE log-REC
+
+           CLOSE log-FC
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       225-is-chan-my-nick SECTION.
+
+      *    chan-TXT names either a channel or (for a private message)
+      *    our own nick - compare case-insensitively per IRC rules.
+           MOVE chan-TXT TO cf-src-TXT
+           PERFORM 224-casefold
+           MOVE cf-dst-TXT TO fold-A-TXT
+
+           MOVE TRIM(my-nick-TXT) TO cf-src-TXT
+           PERFORM 224-casefold
+           MOVE cf-dst-TXT TO fold-B-TXT
+
+           MOVE "N" TO chan-is-my-nick-CHR
+           IF TRIM(fold-A-TXT) IS EQUAL TO TRIM(fold-B-TXT) THEN
+               MOVE "Y" TO chan-is-my-nick-CHR
            END-IF
 
-           IF msg-TXT(1 : 1) IS EQUAL TO my-cmd-prefix-CHR THEN
-               PERFORM 300-process-cmd
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       230-reply-privmsg SECTION.
+
+      *    A reply longer than reply-wrap-LEN-NUM bytes gets split
+      *    across several PRIVMSG lines (242-send-reply-chunk) rather
+      *    than risk overrunning the 512-byte IRC line limit once
+      *    "PRIVMSG <target> :" and the CRLF are added on.
+           PERFORM 225-is-chan-my-nick
+           IF chan-is-my-nick THEN
+               MOVE nick-TXT TO reply-target-TXT
+           ELSE
+               MOVE chan-TXT TO reply-target-TXT
            END-IF
 
+           MOVE FUNCTION LENGTH(TRIM(reply-TXT)) TO reply-LEN-NUM
+           MOVE 1 TO reply-chunk-POS
+           PERFORM
+               UNTIL reply-chunk-POS IS GREATER THAN reply-LEN-NUM
+               PERFORM 242-send-reply-chunk
+           END-PERFORM
+
            .
 
       * * * * * * * * * * * * * * * * * * * *
 
-       221-check-ignore SECTION.
+       242-send-reply-chunk SECTION.
 
-           IF nick-TXT IS EQUAL TO TRIM(config-val-TXT) THEN
-               MOVE 1 TO ignore-NUM
+      *    Sends reply-TXT(reply-chunk-POS : ) up to reply-wrap-LEN-NUM
+      *    bytes, then advances reply-chunk-POS past what was sent.
+           MOVE SPACE TO reply-chunk-TXT
+           IF reply-LEN-NUM - reply-chunk-POS + 1
+                   IS GREATER THAN reply-wrap-LEN-NUM THEN
+               MOVE reply-TXT(reply-chunk-POS : reply-wrap-LEN-NUM)
+                   TO reply-chunk-TXT
+               ADD reply-wrap-LEN-NUM TO reply-chunk-POS
+           ELSE
+               MOVE reply-TXT(reply-chunk-POS : ) TO reply-chunk-TXT
+               MOVE reply-LEN-NUM TO reply-chunk-POS
+               ADD 1 TO reply-chunk-POS
            END-IF
 
+           MOVE SPACE TO send-line-TXT
+           DISPLAY ">>> [" TRIM(reply-target-TXT) "] <"
+               TRIM(my-nick-TXT) "> " TRIM(reply-chunk-TXT) UPON SYSERR
+           STRING
+               "PRIVMSG " DELIMITED BY SIZE
+               TRIM(reply-target-TXT) DELIMITED BY SIZE
+               " :" DELIMITED BY SIZE
+               TRIM(reply-chunk-TXT) DELIMITED BY SIZE
+               INTO send-line-TXT
+           END-STRING
+
+           PERFORM 240-throttled-send
+
            .
 
       * * * * * * * * * * * * * * * * * * * *
 
-       222-display-privmsg SECTION.
+       240-throttled-send SECTION.
 
-           DISPLAY msg-status-TBL(ignore-NUM + 1)
-               UPON SYSERR WITH NO ADVANCING
+      *    Outgoing queue of one: enforce a minimum gap between
+      *    successive CR-terminated writes so a burst of replies (e.g.
+      *    several users firing off commands back to back) doesn't trip
+      *    the server's excess-flood protection.
+           PERFORM 241-enforce-throttle
 
-           IF chan-TXT IS NOT EQUAL TO TRIM(my-nick-TXT) THEN
-               DISPLAY "[" chan-TXT "] " UPON SYSERR WITH NO ADVANCING
-           END-IF
+           DISPLAY TRIM(send-line-TXT) CR
 
-           DISPLAY "<" nick-TXT "> " msg-TXT UPON SYSERR
+           MOVE FUNCTION CURRENT-DATE TO last-send-TIME-TXT
 
            .
 
       * * * * * * * * * * * * * * * * * * * *
 
-       230-reply-privmsg SECTION.
+       241-enforce-throttle SECTION.
+
+           IF last-send-TIME-TXT IS EQUAL TO SPACE THEN
+               EXIT SECTION
+           END-IF
+
+      *    Fold the date in (as a day count) along with the
+      *    time-of-day, not just HH:MM:SS, so a local-midnight
+      *    rollover between the two samples doesn't produce a
+      *    negative "elapsed" that slips past the >= 0 guard below.
+           MOVE FUNCTION CURRENT-DATE TO throttle-now-TXT
+           COMPUTE throttle-now-SEC =
+               FUNCTION INTEGER-OF-DATE(
+                   FUNCTION NUMVAL(throttle-now-TXT(1 : 8))) * 86400
+               + FUNCTION NUMVAL(throttle-now-TXT(9 : 2)) * 3600
+               + FUNCTION NUMVAL(throttle-now-TXT(11 : 2)) * 60
+               + FUNCTION NUMVAL(throttle-now-TXT(13 : 2))
+           COMPUTE throttle-last-SEC =
+               FUNCTION INTEGER-OF-DATE(
+                   FUNCTION NUMVAL(last-send-TIME-TXT(1 : 8))) * 86400
+               + FUNCTION NUMVAL(last-send-TIME-TXT(9 : 2)) * 3600
+               + FUNCTION NUMVAL(last-send-TIME-TXT(11 : 2)) * 60
+               + FUNCTION NUMVAL(last-send-TIME-TXT(13 : 2))
+           COMPUTE throttle-elapsed-NUM =
+               throttle-now-SEC - throttle-last-SEC
+
+           IF throttle-elapsed-NUM IS GREATER THAN OR EQUAL TO 0
+                   AND throttle-elapsed-NUM IS LESS THAN
+                       throttle-min-interval-NUM THEN
+               COMPUTE throttle-wait-NUM =
+                   throttle-min-interval-NUM - throttle-elapsed-NUM
+               CALL "C$SLEEP" USING throttle-wait-NUM
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
 
+       315-check-cooldown SECTION.
+
+      *    Per-nick cooldown over an in-memory table, keyed by
+      *    case-folded nick - politely refuse a repeat command
+      *    invocation inside cooldown-window-NUM seconds rather than
+      *    letting someone hammer "%status" or similar in a loop.
+           MOVE "Y" TO cooldown-ok-CHR
+
+           MOVE nick-TXT TO cf-src-TXT
+           PERFORM 224-casefold
+
+      *    Fold the date in (as a day count) along with the
+      *    time-of-day, not just HH:MM:SS, so a local-midnight
+      *    rollover between samples doesn't produce a negative
+      *    "elapsed" that slips past the >= 0 guard below.
+           MOVE FUNCTION CURRENT-DATE TO cooldown-now-TXT
+           COMPUTE cooldown-now-SEC =
+               FUNCTION INTEGER-OF-DATE(
+                   FUNCTION NUMVAL(cooldown-now-TXT(1 : 8))) * 86400
+               + FUNCTION NUMVAL(cooldown-now-TXT(9 : 2)) * 3600
+               + FUNCTION NUMVAL(cooldown-now-TXT(11 : 2)) * 60
+               + FUNCTION NUMVAL(cooldown-now-TXT(13 : 2))
+
+           MOVE 0 TO cooldown-found-IDX
+           PERFORM VARYING cooldown-i-NUM FROM 1 BY 1
+                   UNTIL cooldown-i-NUM IS GREATER THAN cooldown-CNT
+               IF TRIM(cooldown-nick-TXT(cooldown-i-NUM))
+                       IS EQUAL TO TRIM(cf-dst-TXT) THEN
+                   MOVE cooldown-i-NUM TO cooldown-found-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
 
-           IF chan-TXT IS EQUAL TO TRIM(my-nick-TXT) THEN
-               DISPLAY ">>> [" nick-TXT "] <" TRIM(my-nick-TXT) "> "
-                   TRIM(reply-TXT) UPON SYSERR
-               DISPLAY "PRIVMSG " nick-TXT " :" TRIM(reply-TXT) CR
+           IF cooldown-found-IDX IS GREATER THAN 0 THEN
+               COMPUTE cooldown-elapsed-NUM = cooldown-now-SEC
+                   - cooldown-time-SEC(cooldown-found-IDX)
+               IF cooldown-elapsed-NUM IS GREATER THAN OR EQUAL TO 0
+                       AND cooldown-elapsed-NUM IS LESS THAN
+                           cooldown-window-NUM THEN
+                   MOVE "N" TO cooldown-ok-CHR
+               ELSE
+                   MOVE cooldown-now-SEC
+                       TO cooldown-time-SEC(cooldown-found-IDX)
+               END-IF
            ELSE
-               DISPLAY ">>> [" chan-TXT "] <" TRIM(my-nick-TXT) "> "
-                   TRIM(reply-TXT) UPON SYSERR
-               DISPLAY "PRIVMSG " chan-TXT " :" TRIM(reply-TXT) CR
+               IF cooldown-CNT IS LESS THAN 50 THEN
+                   ADD 1 TO cooldown-CNT
+                   MOVE cf-dst-TXT TO cooldown-nick-TXT(cooldown-CNT)
+                   MOVE cooldown-now-SEC
+                       TO cooldown-time-SEC(cooldown-CNT)
+               END-IF
            END-IF
 
            .
 
+      * * * * * * * * * * * * * * * * * * * *
+
+       316-checkpoint-police-state SECTION.
+
+      *    Persist the current POLICE mode under a reserved "state:"
+      *    option so 001-init-state picks it back up across a restart
+      *    instead of always coming back up as POLICE:OFF.
+      *
+      *    config-IDX is pinned to a reserved key outside stan-cfg's
+      *    normal auto-increment space instead of being assigned the
+      *    next free slot - config.cbl's 045-seed-next-IDX knows to
+      *    skip this record (matched by option name) when seeding its
+      *    next ID, so this doesn't collide with ordinary options.
+           MOVE "state:police" TO config-opt-TXT
+           READ config-FC RECORD
+               KEY IS config-opt-TXT
+               INVALID KEY
+                   SET config-IDX TO 999999999
+                   MOVE SPACE TO config-val-TXT
+                   MOVE police-CHR TO config-val-TXT(1 : 1)
+                   WRITE config-REC
+               NOT INVALID KEY
+                   MOVE SPACE TO config-val-TXT
+                   MOVE police-CHR TO config-val-TXT(1 : 1)
+                   REWRITE config-REC
+           END-READ
+
+           .
+
       * * * * * * * * * * * * * * * * * * * *
 
        300-process-cmd SECTION.
 
+           PERFORM 315-check-cooldown
+           IF NOT cooldown-allowed THEN
+               MOVE "Slow down a bit." TO reply-TXT
+               PERFORM 230-reply-privmsg
+               EXIT SECTION
+           END-IF
+
            ADD 1 TO line-IDX
            COPY "line-split.cpy" REPLACING
                LEADING ==id== BY ==cmd==
@@ -527,17 +2540,69 @@
                    MOVE "Ok" TO reply-TXT
                    PERFORM 230-reply-privmsg
                WHEN "police"
-                   PERFORM 301-police
+                   PERFORM 305-check-admin
+                   IF admin-is-authorized THEN
+                       PERFORM 301-police
+                   ELSE
+                       PERFORM 306-deny-admin
+                   END-IF
                WHEN "nsa"
                    PERFORM 302-nsa
                WHEN "cocain"
                    PERFORM 303-cocain
+               WHEN "seen"
+                   PERFORM 307-seen
+               WHEN "quote"
+                   PERFORM 308-quote
+               WHEN "karma"
+                   PERFORM 317-karma
+               WHEN "topic"
+                   PERFORM 320-topic
                WHEN "status"
-                   PERFORM 304-status
+                   PERFORM 305-check-admin
+                   IF admin-is-authorized THEN
+                       PERFORM 304-status
+                   ELSE
+                       PERFORM 306-deny-admin
+                   END-IF
+               WHEN "help"
+                   PERFORM 312-help
            END-EVALUATE
 
            .
 
+      * * * * * * * * * * * * * * * * * * * *
+
+       305-check-admin SECTION.
+
+      *    "admin" is a config-multiple.cpy option, same shape as
+      *    "ignore", listing hostmasks authorized for admin commands.
+           MOVE "N" TO admin-OK-CHR
+
+           COPY "config-multiple.cpy" REPLACING
+               option BY "admin"
+               missing BY CONTINUE
+               available BY ==
+                   IF admin-is-authorized THEN
+                       EXIT PERFORM
+                   END-IF
+                   PERFORM 226-hostmask-entry-match
+                   IF wc-is-match THEN
+                       MOVE "Y" TO admin-OK-CHR
+                   END-IF
+               ==.
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       306-deny-admin SECTION.
+
+           MOVE "Sorry, you're not authorized to do that." TO reply-TXT
+           PERFORM 230-reply-privmsg
+
+           .
+
       * * * * * * * * * * * * * * * * * * * *
 
        301-police SECTION.
@@ -550,10 +2615,13 @@
            EVALUATE cmd-TXT
                WHEN "OFF"
                    MOVE 0 TO police-CHR
+                   PERFORM 316-checkpoint-police-state
                WHEN "ON"
                    MOVE 1 TO police-CHR
+                   PERFORM 316-checkpoint-police-state
                WHEN "ON_FULLPOWER"
                    MOVE 2 TO police-CHR
+                   PERFORM 316-checkpoint-police-state
                WHEN SPACE
                    CONTINUE
                WHEN OTHER
@@ -608,13 +2676,318 @@
 
            .
 
+      * * * * * * * * * * * * * * * * * * * *
+
+       307-seen SECTION.
+
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==cmd==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+
+           IF cmd-TXT IS EQUAL TO SPACE THEN
+               MOVE "Seen who?" TO reply-TXT
+               PERFORM 230-reply-privmsg
+               EXIT SECTION
+           END-IF
+
+           MOVE cmd-TXT TO cf-src-TXT
+           PERFORM 224-casefold
+           MOVE SPACE TO seen-nick-TXT
+           MOVE cf-dst-TXT TO seen-nick-TXT
+
+           READ seen-FC RECORD
+               INVALID KEY
+                   STRING
+                       "I haven't seen " DELIMITED BY SIZE
+                       TRIM(cmd-TXT) DELIMITED BY SIZE
+                       "." DELIMITED BY SIZE
+                       INTO reply-TXT
+                   END-STRING
+               NOT INVALID KEY
+                   STRING
+                       TRIM(seen-orig-nick-TXT) DELIMITED BY SIZE
+                       " was last seen " DELIMITED BY SIZE
+                       seen-time-TXT(1 : 4) DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       seen-time-TXT(5 : 2) DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       seen-time-TXT(7 : 2) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       seen-time-TXT(10 : 2) DELIMITED BY SIZE
+                       ":" DELIMITED BY SIZE
+                       seen-time-TXT(12 : 2) DELIMITED BY SIZE
+                       ":" DELIMITED BY SIZE
+                       seen-time-TXT(14 : 2) DELIMITED BY SIZE
+                       " in " DELIMITED BY SIZE
+                       TRIM(seen-chan-TXT) DELIMITED BY SIZE
+                       " saying: " DELIMITED BY SIZE
+                       TRIM(seen-msg-TXT) DELIMITED BY SIZE
+                       INTO reply-TXT
+                   END-STRING
+           END-READ
+
+           PERFORM 230-reply-privmsg
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       317-karma SECTION.
+
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==cmd==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+
+           IF cmd-TXT IS EQUAL TO SPACE THEN
+               MOVE "Karma for what?" TO reply-TXT
+               PERFORM 230-reply-privmsg
+               EXIT SECTION
+           END-IF
+
+           MOVE cmd-TXT TO cf-src-TXT
+           PERFORM 224-casefold
+           MOVE SPACE TO karma-term-TXT
+           MOVE cf-dst-TXT TO karma-term-TXT
+
+           READ karma-FC RECORD
+               INVALID KEY
+                   STRING
+                       TRIM(cmd-TXT) DELIMITED BY SIZE
+                       " has no karma yet." DELIMITED BY SIZE
+                       INTO reply-TXT
+                   END-STRING
+               NOT INVALID KEY
+                   MOVE karma-score-NUM TO karma-score-DISP
+                   STRING
+                       TRIM(karma-orig-term-TXT) DELIMITED BY SIZE
+                       " has karma " DELIMITED BY SIZE
+                       TRIM(karma-score-DISP) DELIMITED BY SIZE
+                       "." DELIMITED BY SIZE
+                       INTO reply-TXT
+                   END-STRING
+           END-READ
+
+           PERFORM 230-reply-privmsg
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       320-topic SECTION.
+
+      *    "%topic" alone reports the current channel's topic; from a
+      *    private message (or to ask about another channel) give the
+      *    channel explicitly: "%topic #channel".
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==cmd==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+
+           IF cmd-TXT IS EQUAL TO SPACE THEN
+               PERFORM 225-is-chan-my-nick
+               IF chan-is-my-nick THEN
+                   MOVE "Topic for which channel?" TO reply-TXT
+                   PERFORM 230-reply-privmsg
+                   EXIT SECTION
+               END-IF
+               MOVE chan-TXT TO cf-src-TXT
+           ELSE
+               MOVE cmd-TXT TO cf-src-TXT
+           END-IF
+
+           PERFORM 224-casefold
+           MOVE SPACE TO topic-chan-TXT
+           MOVE cf-dst-TXT TO topic-chan-TXT
+
+           READ topic-FC RECORD
+               INVALID KEY
+                   STRING
+                       "No topic on record for "
+                           DELIMITED BY SIZE
+                       TRIM(cf-src-TXT) DELIMITED BY SIZE
+                       "." DELIMITED BY SIZE
+                       INTO reply-TXT
+                   END-STRING
+               NOT INVALID KEY
+                   IF topic-setter-TXT IS EQUAL TO SPACE THEN
+                       STRING
+                           "Topic for " DELIMITED BY SIZE
+                           TRIM(topic-orig-chan-TXT) DELIMITED BY SIZE
+                           ": " DELIMITED BY SIZE
+                           TRIM(topic-TXT) DELIMITED BY SIZE
+                           INTO reply-TXT
+                       END-STRING
+                   ELSE
+                       STRING
+                           "Topic for " DELIMITED BY SIZE
+                           TRIM(topic-orig-chan-TXT) DELIMITED BY SIZE
+                           ": " DELIMITED BY SIZE
+                           TRIM(topic-TXT) DELIMITED BY SIZE
+                           " (set by " DELIMITED BY SIZE
+                           TRIM(topic-setter-TXT) DELIMITED BY SIZE
+                           ")" DELIMITED BY SIZE
+                           INTO reply-TXT
+                       END-STRING
+                   END-IF
+           END-READ
+
+           PERFORM 230-reply-privmsg
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       309-seed-quote-max-id SECTION.
+
+      *    quote-ID-NUM only exists to fulfill the requirement of having
+      *    a unique primary key - keep it seeded past the highest one
+      *    already on disk so appends never collide, same idea as IDX
+      *    in config.cbl. Also seeds the random-number generator used
+      *    to pick a quote for a bare "%quote".
+           PERFORM
+               UNTIL EXIT
+               READ quote-FC NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+
+               IF quote-ID-NUM IS GREATER THAN quote-max-ID-NUM THEN
+                   MOVE quote-ID-NUM TO quote-max-ID-NUM
+               END-IF
+           END-PERFORM
+
+           MOVE FUNCTION CURRENT-DATE TO log-date-TXT
+           MOVE FUNCTION NUMVAL(log-date-TXT(9 : 6)) TO quote-seed-NUM
+           MOVE FUNCTION RANDOM(quote-seed-NUM) TO quote-rand-NUM
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       308-quote SECTION.
+
+           COPY "line-split.cpy" REPLACING
+               LEADING ==id== BY ==cmd==
+               DELIMS BY ==" "==
+               DELIMSAVE BY ====.
+
+           IF cmd-TXT IS EQUAL TO "add" THEN
+               PERFORM 310-quote-add
+           ELSE
+               PERFORM 311-quote-fetch
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       310-quote-add SECTION.
+
+      *    The rest of the line past "add " is the quote text.
+           ADD 1 TO line-IDX
+           ADD 1 TO quote-max-ID-NUM
+           MOVE quote-max-ID-NUM TO quote-ID-NUM
+           MOVE SPACE TO quote-TXT
+           MOVE TRIM(line-TXT(line-IDX : )) TO quote-TXT
+
+           IF quote-TXT IS EQUAL TO SPACE THEN
+               MOVE "Quote what?" TO reply-TXT
+               SUBTRACT 1 FROM quote-max-ID-NUM
+           ELSE
+               WRITE quote-REC
+               STRING
+                   "Saved as quote #" DELIMITED BY SIZE
+                   quote-ID-NUM DELIMITED BY SIZE
+                   INTO reply-TXT
+               END-STRING
+           END-IF
+
+           PERFORM 230-reply-privmsg
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       311-quote-fetch SECTION.
+
+           IF quote-max-ID-NUM IS EQUAL TO 0 THEN
+               MOVE "No quotes yet." TO reply-TXT
+               PERFORM 230-reply-privmsg
+               EXIT SECTION
+           END-IF
+
+           MOVE FUNCTION RANDOM TO quote-rand-NUM
+           COMPUTE quote-pick-ID-NUM =
+               FUNCTION INTEGER(quote-rand-NUM * quote-max-ID-NUM) + 1
+
+           MOVE quote-pick-ID-NUM TO quote-ID-NUM
+           READ quote-FC RECORD
+               INVALID KEY
+                   MOVE "No quotes yet." TO reply-TXT
+               NOT INVALID KEY
+                   STRING
+                       "#" DELIMITED BY SIZE
+                       quote-ID-NUM DELIMITED BY SIZE
+                       ": " DELIMITED BY SIZE
+                       TRIM(quote-TXT) DELIMITED BY SIZE
+                       INTO reply-TXT
+                   END-STRING
+           END-READ
+
+           PERFORM 230-reply-privmsg
+
+           .
+
       * * * * * * * * * * * * * * * * * * * *
 
        304-status SECTION.
 
+      *    Reports enough to tell whether this is even the instance you
+      *    think it is (nick/prefix/network) and whether it's healthy
+      *    (mode, channel count, how long the current connection has
+      *    held up) without having to go dig through SYSERR.
+           MOVE FUNCTION CURRENT-DATE TO status-now-TXT
+           COMPUTE status-start-DAY-NUM =
+               FUNCTION INTEGER-OF-DATE(
+                   FUNCTION NUMVAL(connect-start-TXT(1 : 8)))
+           COMPUTE status-now-DAY-NUM =
+               FUNCTION INTEGER-OF-DATE(
+                   FUNCTION NUMVAL(status-now-TXT(1 : 8)))
+           COMPUTE status-uptime-SEC-NUM =
+               (status-now-DAY-NUM - status-start-DAY-NUM) * 86400
+               + FUNCTION NUMVAL(status-now-TXT(9 : 2)) * 3600
+               + FUNCTION NUMVAL(status-now-TXT(11 : 2)) * 60
+               + FUNCTION NUMVAL(status-now-TXT(13 : 2))
+               - FUNCTION NUMVAL(connect-start-TXT(9 : 2)) * 3600
+               - FUNCTION NUMVAL(connect-start-TXT(11 : 2)) * 60
+               - FUNCTION NUMVAL(connect-start-TXT(13 : 2))
+           MOVE status-uptime-SEC-NUM TO status-uptime-DISP
+
+           MOVE join-chan-CNT TO status-chan-CNT-DISP
+
+           MOVE SPACE TO network-name-TXT
+           ACCEPT network-name-TXT FROM ENVIRONMENT "STAN_NETWORK"
+           IF network-name-TXT IS EQUAL TO SPACE THEN
+               MOVE "default" TO network-name-TXT
+           END-IF
+
            STRING
-               "Compiled on: "
-               WHEN-COMPILED
+               "Status: nick=" DELIMITED BY SIZE
+               TRIM(my-nick-TXT) DELIMITED BY SIZE
+               " prefix=" DELIMITED BY SIZE
+               effective-prefix-CHR DELIMITED BY SIZE
+               " network=" DELIMITED BY SIZE
+               TRIM(network-name-TXT) DELIMITED BY SIZE
+               " mode=" DELIMITED BY SIZE
+               TRIM(police-TBL(police-CHR + 1)) DELIMITED BY SIZE
+               " channels=" DELIMITED BY SIZE
+               TRIM(status-chan-CNT-DISP) DELIMITED BY SIZE
+               " uptime=" DELIMITED BY SIZE
+               TRIM(status-uptime-DISP) DELIMITED BY SIZE
+               "s" DELIMITED BY SIZE
+               " compiled=" DELIMITED BY SIZE
+               WHEN-COMPILED DELIMITED BY SIZE
                INTO reply-TXT
            END-STRING
 
@@ -622,4 +2995,49 @@
 
            .
 
+      * * * * * * * * * * * * * * * * * * * *
+
+       312-help SECTION.
+
+      *    List public commands to everyone; only show the admin-only
+      *    ones (305-check-admin-gated in 300-process-cmd) to a
+      *    requester who'd actually be allowed to run them.
+           PERFORM 305-check-admin
+
+           STRING
+               "Commands: " DELIMITED BY SIZE
+               effective-prefix-CHR DELIMITED BY SIZE
+               "test, " DELIMITED BY SIZE
+               effective-prefix-CHR DELIMITED BY SIZE
+               "nsa, " DELIMITED BY SIZE
+               effective-prefix-CHR DELIMITED BY SIZE
+               "cocain, " DELIMITED BY SIZE
+               effective-prefix-CHR DELIMITED BY SIZE
+               "seen <nick>, " DELIMITED BY SIZE
+               effective-prefix-CHR DELIMITED BY SIZE
+               "quote [add <text>], " DELIMITED BY SIZE
+               effective-prefix-CHR DELIMITED BY SIZE
+               "karma <term>, " DELIMITED BY SIZE
+               effective-prefix-CHR DELIMITED BY SIZE
+               "topic [#channel], " DELIMITED BY SIZE
+               effective-prefix-CHR DELIMITED BY SIZE
+               "help" DELIMITED BY SIZE
+               INTO reply-TXT
+           END-STRING
+           PERFORM 230-reply-privmsg
+
+           IF admin-is-authorized THEN
+               STRING
+                   "Admin commands: " DELIMITED BY SIZE
+                   effective-prefix-CHR DELIMITED BY SIZE
+                   "police <OFF|ON|ON_FULLPOWER>, " DELIMITED BY SIZE
+                   effective-prefix-CHR DELIMITED BY SIZE
+                   "status" DELIMITED BY SIZE
+                   INTO reply-TXT
+               END-STRING
+               PERFORM 230-reply-privmsg
+           END-IF
+
+           .
+
        END PROGRAM stan.
