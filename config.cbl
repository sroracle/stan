@@ -16,22 +16,50 @@
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT config-FC
-               ASSIGN TO DISK "stan.cfg"
+               ASSIGN TO config-filename-TXT
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS config-IDX
-               ALTERNATE RECORD KEY IS config-opt-TXT WITH DUPLICATES.
+               ALTERNATE RECORD KEY IS config-opt-TXT WITH DUPLICATES
+               FILE STATUS IS config-STA.
+
+           SELECT audit-FC
+               ASSIGN TO audit-filename-TXT
+               ORGANIZATION IS LINE SEQUENTIAL.
 
       *****************************************************************
 
        DATA DIVISION.
        FILE SECTION.
        FD SYSIN.
+      *    Each SYSIN line is an edit action against stan.cfg:
+      *        S <opt> <val>   set/update <opt>, replacing the first
+      *                        matching record (or adding one if there
+      *                        isn't one yet) - use for single-valued
+      *                        options like "prefix" or "nick".
+      *        A <opt> <val>   append a new <opt>/<val> record even if
+      *                        one already exists - use for multi-
+      *                        valued options like "channel"/"ignore".
+      *        D <opt> [<val>] delete the matching record(s); with a
+      *                        value given, only the exact opt/val pair
+      *                        is removed, otherwise every record for
+      *                        <opt> is removed.
        01 FILLER.
+           05 input-action-CHR
+               PICTURE IS X.
+               88 action-is-set
+                   VALUE IS "S" "s".
+               88 action-is-append
+                   VALUE IS "A" "a".
+               88 action-is-delete
+                   VALUE IS "D" "d".
+      *    Wide enough for a composite "<channel>:<option>" key (see
+      *    stan.cbl's 314-check-chan-prefix / 219-send-channel-
+      *    greeting) as well as an ordinary option name.
            05 input-opt-TXT
-               PICTURE IS X(15).
+               PICTURE IS X(80).
            05 input-val-TXT
-               PICTURE IS X(65).
+               PICTURE IS X(255).
 
        FD config-FC.
        01 config-REC.
@@ -39,9 +67,15 @@
                USAGE IS INDEX
                VALUE IS 1.
            05 config-opt-TXT
-               PICTURE IS X(15).
+               PICTURE IS X(80).
+      *    Widened from X(65) - see config-migrate.cbl for converting a
+      *    stan.cfg written under the old, narrower layout.
            05 config-val-TXT
-               PICTURE IS X(65).
+               PICTURE IS X(255).
+
+       FD audit-FC.
+       01 audit-REC
+           PICTURE IS X(600).
 
        WORKING-STORAGE SECTION.
 
@@ -49,12 +83,141 @@
            USAGE IS INDEX
            VALUE IS 1.
 
+       01 config-STA
+           PICTURE IS X(2).
+           88 config-STA-OK
+               VALUE IS "00".
+           88 config-STA-NOT-FOUND
+               VALUE IS "35".
+
+       01 max-IDX-NUM
+           PICTURE IS 9(9)
+           VALUE IS 0.
+
+       01 this-IDX-NUM
+           PICTURE IS 9(9).
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Known option names - stan.cbl only  *
+      * ever looks these up, so flag         *
+      * anything else as a likely typo       *
+      * rather than silently writing it.     *
+      * * * * * * * * * * * * * * * * * * * *
+       01 known-option-values.
+      *                 0123456789012
+           05 FILLER
+               VALUE IS "prefix       ".
+           05 FILLER
+               VALUE IS "nick         ".
+           05 FILLER
+               VALUE IS "channel      ".
+           05 FILLER
+               VALUE IS "ignore       ".
+           05 FILLER
+               VALUE IS "admin        ".
+           05 FILLER
+               VALUE IS "banned-word  ".
+           05 FILLER
+               VALUE IS "password     ".
+           05 FILLER
+               VALUE IS "state:police ".
+           05 FILLER
+               VALUE IS "greeting     ".
+           05 FILLER
+               VALUE IS "user         ".
+           05 FILLER
+               VALUE IS "realname     ".
+
+       01 FILLER REDEFINES known-option-values.
+           05 known-option-TBL OCCURS 11 TIMES
+               PICTURE IS X(13).
+
+      *    Matches input-opt-TXT's width so a composite key isn't
+      *    truncated before 006-strip-chan-qualifier gets a chance to
+      *    strip the channel prefix off it.
+       01 check-opt-TXT
+           PICTURE IS X(80).
+
+       01 known-IDX
+           USAGE IS INDEX.
+
+       01 known-found-CHR
+           PICTURE IS X
+           VALUE IS "N".
+           88 known-is-found
+               VALUE IS "Y".
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Audit trail of config changes.      *
+      * * * * * * * * * * * * * * * * * * * *
+       01 audit-date-TXT
+           PICTURE IS X(21).
+
+       01 audit-action-TXT
+           PICTURE IS X(6).
+
+       01 audit-old-val-TXT
+           PICTURE IS X(255)
+           VALUE IS SPACE.
+
+       01 audit-new-val-TXT
+           PICTURE IS X(255)
+           VALUE IS SPACE.
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Multi-network config selection -    *
+      * see stan.cbl for STAN_NETWORK.       *
+      * * * * * * * * * * * * * * * * * * * *
+       01 network-name-TXT
+           PICTURE IS X(30).
+
+       01 config-filename-TXT
+           PICTURE IS X(255).
+
+       01 audit-filename-TXT
+           PICTURE IS X(255).
+
       *****************************************************************
 
        PROCEDURE DIVISION.
 
+           MOVE SPACE TO network-name-TXT
+           ACCEPT network-name-TXT FROM ENVIRONMENT "STAN_NETWORK"
+           IF network-name-TXT IS EQUAL TO SPACE THEN
+               MOVE "stan.cfg" TO config-filename-TXT
+               MOVE "stan-cfg-audit.log" TO audit-filename-TXT
+           ELSE
+               MOVE SPACE TO config-filename-TXT
+               STRING
+                   "stan-" DELIMITED BY SIZE
+                   TRIM(network-name-TXT) DELIMITED BY SIZE
+                   ".cfg" DELIMITED BY SIZE
+                   INTO config-filename-TXT
+               END-STRING
+               MOVE SPACE TO audit-filename-TXT
+               STRING
+                   "stan-cfg-audit-" DELIMITED BY SIZE
+                   TRIM(network-name-TXT) DELIMITED BY SIZE
+                   ".log" DELIMITED BY SIZE
+                   INTO audit-filename-TXT
+               END-STRING
+           END-IF
+
            OPEN INPUT SYSIN
-           OPEN OUTPUT config-FC
+
+      *    OPEN I-O so unrelated options survive an edit; if stan.cfg
+      *    doesn't exist yet, create it empty first, then reopen for
+      *    editing.
+           OPEN I-O config-FC
+           IF config-STA-NOT-FOUND THEN
+               OPEN OUTPUT config-FC
+               CLOSE config-FC
+               OPEN I-O config-FC
+           END-IF
+
+           OPEN EXTEND audit-FC
+
+           PERFORM 045-seed-next-IDX
 
            PERFORM
                UNTIL EXIT
@@ -62,19 +225,242 @@
                    AT END EXIT PERFORM
                END-READ
 
-               MOVE IDX to config-IDX
-               MOVE input-opt-TXT TO config-opt-TXT
-               MOVE input-val-TXT TO config-val-TXT
-
-               WRITE config-REC
+               IF NOT action-is-delete THEN
+                   PERFORM 005-validate-option
+               END-IF
 
-               ADD 1 TO IDX
+               EVALUATE TRUE
+                   WHEN action-is-append
+                       PERFORM 010-append-option
+                   WHEN action-is-delete
+                       PERFORM 020-delete-option
+                   WHEN OTHER
+      *                A blank action byte means "set", same as an
+      *                explicit "S" - this is NOT a compatibility path
+      *                for the old two-field SYSIN layout (pre-dating
+      *                the action byte), since feeding one of those
+      *                old lines through this FD shifts every field by
+      *                a column rather than degrading gracefully.
+                       PERFORM 030-set-option
+               END-EVALUATE
            END-PERFORM
 
            CLOSE SYSIN
            CLOSE config-FC
+           CLOSE audit-FC
            STOP RUN
 
            .
 
+      * * * * * * * * * * * * * * * * * * * *
+
+       005-validate-option SECTION.
+
+      *    Warn, but don't refuse, on an option name stan.cbl has never
+      *    heard of (almost always a typo in a hand-edited batch of
+      *    SYSIN) or a value long enough that it may have been cut off
+      *    before it got here.
+           MOVE input-opt-TXT TO check-opt-TXT
+           PERFORM 007-lookup-known-option
+
+      *    Not a reserved option as-is - try it again as a per-channel
+      *    override, a composite "<channel>:<option>" key (see
+      *    314-check-chan-prefix in stan.cbl), in case it's the
+      *    channel-qualified form of one.
+           IF NOT known-is-found THEN
+               MOVE input-opt-TXT TO check-opt-TXT
+               PERFORM 006-strip-chan-qualifier
+               PERFORM 007-lookup-known-option
+           END-IF
+
+           IF NOT known-is-found THEN
+               DISPLAY "*** Warning: '" TRIM(input-opt-TXT)
+                   "' isn't a known option - check for a typo"
+                   UPON SYSERR
+           END-IF
+
+           IF input-val-TXT(255 : 1) IS NOT EQUAL TO SPACE THEN
+               DISPLAY "*** Warning: value for '" TRIM(input-opt-TXT)
+                   "' fills all 255 bytes - it may have been "
+                   "truncated" UPON SYSERR
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       006-strip-chan-qualifier SECTION.
+
+      *    If check-opt-TXT is "<channel>:<option>", reduce it to just
+      *    <option> for the known-option lookup.
+           MOVE 0 TO known-IDX
+           INSPECT check-opt-TXT TALLYING known-IDX FOR CHARACTERS
+               BEFORE INITIAL ":"
+           IF known-IDX IS LESS THAN LENGTH OF check-opt-TXT THEN
+               MOVE check-opt-TXT(known-IDX + 2 : ) TO check-opt-TXT
+           END-IF
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       007-lookup-known-option SECTION.
+
+           MOVE "N" TO known-found-CHR
+           PERFORM VARYING known-IDX FROM 1 BY 1
+                   UNTIL known-IDX IS GREATER THAN 11
+               IF TRIM(known-option-TBL(known-IDX))
+                       IS EQUAL TO TRIM(check-opt-TXT) THEN
+                   MOVE "Y" TO known-found-CHR
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       010-append-option SECTION.
+
+           PERFORM 040-next-IDX
+
+           MOVE input-opt-TXT TO config-opt-TXT
+           MOVE input-val-TXT TO config-val-TXT
+           WRITE config-REC
+
+           MOVE "APPEND" TO audit-action-TXT
+           MOVE SPACE TO audit-old-val-TXT
+           MOVE input-val-TXT TO audit-new-val-TXT
+           PERFORM 050-write-audit-entry
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       020-delete-option SECTION.
+
+           MOVE input-opt-TXT TO config-opt-TXT
+           START config-FC
+               KEY IS EQUAL TO config-opt-TXT
+               INVALID KEY
+                   EXIT SECTION
+           END-START
+
+           PERFORM
+               UNTIL EXIT
+               READ config-FC NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+
+               IF TRIM(config-opt-TXT) IS NOT EQUAL TO
+                       TRIM(input-opt-TXT) THEN
+                   EXIT PERFORM
+               END-IF
+
+               IF input-val-TXT IS EQUAL TO SPACE
+                       OR config-val-TXT IS EQUAL TO input-val-TXT THEN
+                   MOVE "DELETE" TO audit-action-TXT
+                   MOVE config-val-TXT TO audit-old-val-TXT
+                   MOVE SPACE TO audit-new-val-TXT
+                   PERFORM 050-write-audit-entry
+                   DELETE config-FC RECORD
+               END-IF
+           END-PERFORM
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       030-set-option SECTION.
+
+           MOVE input-opt-TXT TO config-opt-TXT
+           READ config-FC RECORD
+               KEY IS config-opt-TXT
+               INVALID KEY
+                   PERFORM 010-append-option
+               NOT INVALID KEY
+                   MOVE "SET" TO audit-action-TXT
+                   MOVE config-val-TXT TO audit-old-val-TXT
+                   MOVE input-val-TXT TO audit-new-val-TXT
+                   MOVE input-val-TXT TO config-val-TXT
+                   REWRITE config-REC
+                   PERFORM 050-write-audit-entry
+           END-READ
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       040-next-IDX SECTION.
+
+           SET config-IDX TO IDX
+           ADD 1 TO IDX
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       045-seed-next-IDX SECTION.
+
+      *    config-IDX only exists to fulfill the requirement of having
+      *    a unique primary key - keep IDX seeded past the highest one
+      *    already on disk so appends never collide with a record left
+      *    over from a previous run.
+      *
+      *    The "state:police" row (stan.cbl's 316-checkpoint-police-
+      *    state) is pinned to a reserved key outside this auto-
+      *    increment space rather than taking the next free slot, so
+      *    it's excluded from the max-tracking here too - otherwise
+      *    max-IDX-NUM would seed to that reserved value and overflow
+      *    on the ADD 1 below.
+           PERFORM
+               UNTIL EXIT
+               READ config-FC NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+
+               IF TRIM(config-opt-TXT) IS NOT EQUAL TO "state:police"
+                       THEN
+                   SET this-IDX-NUM TO config-IDX
+                   IF this-IDX-NUM IS GREATER THAN max-IDX-NUM THEN
+                       MOVE this-IDX-NUM TO max-IDX-NUM
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO max-IDX-NUM
+           SET IDX TO max-IDX-NUM
+
+           .
+
+      * * * * * * * * * * * * * * * * * * * *
+
+       050-write-audit-entry SECTION.
+
+      *    Appends one line to stan-cfg-audit.log for every write
+      *    against stan.cfg - who changed what is otherwise only
+      *    recoverable by diffing backups of the file.
+           MOVE FUNCTION CURRENT-DATE TO audit-date-TXT
+
+           MOVE SPACE TO audit-REC
+           STRING
+               audit-date-TXT(1 : 8) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               audit-date-TXT(9 : 6) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               audit-action-TXT DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               TRIM(input-opt-TXT) DELIMITED BY SIZE
+               " old=[" DELIMITED BY SIZE
+               TRIM(audit-old-val-TXT) DELIMITED BY SIZE
+               "] new=[" DELIMITED BY SIZE
+               TRIM(audit-new-val-TXT) DELIMITED BY SIZE
+               "]" DELIMITED BY SIZE
+               INTO audit-REC
+           END-STRING
+
+           WRITE audit-REC
+
+           .
+
        END PROGRAM stan-cfg.
