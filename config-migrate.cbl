@@ -0,0 +1,146 @@
+      * vi: ts=4 sts=4 sw=4 et
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. config-migrate.
+
+      *****************************************************************
+      *    One-time migration for a stan.cfg written before
+      *    config-val-TXT was widened from X(65) to X(255) (a SASL
+      *    token or a long quote/topic string no longer fits in 65
+      *    bytes). Reads every record from the old-layout stan.cfg and
+      *    rewrites it, unchanged, into stan.cfg.new under the new,
+      *    wider layout. Once it reports success, move stan.cfg.new
+      *    into place as stan.cfg.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION TRIM INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT old-config-FC
+               ASSIGN TO old-config-filename-TXT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS old-config-IDX
+               FILE STATUS IS old-config-STA.
+
+           SELECT new-config-FC
+               ASSIGN TO new-config-filename-TXT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS new-config-IDX
+               ALTERNATE RECORD KEY IS new-config-opt-TXT
+                   WITH DUPLICATES
+               FILE STATUS IS new-config-STA.
+
+      *****************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD old-config-FC.
+       01 old-config-REC.
+           05 old-config-IDX
+               USAGE IS INDEX.
+           05 old-config-opt-TXT
+               PICTURE IS X(15).
+           05 old-config-val-TXT
+               PICTURE IS X(65).
+
+       FD new-config-FC.
+       01 new-config-REC.
+           05 new-config-IDX
+               USAGE IS INDEX.
+           05 new-config-opt-TXT
+               PICTURE IS X(80).
+           05 new-config-val-TXT
+               PICTURE IS X(255).
+
+       WORKING-STORAGE SECTION.
+
+       01 old-config-STA
+           PICTURE IS X(2).
+           88 old-config-STA-OK
+               VALUE IS "00".
+
+       01 new-config-STA
+           PICTURE IS X(2).
+           88 new-config-STA-OK
+               VALUE IS "00".
+
+       01 migrated-CNT
+           PICTURE IS 9(9)
+           VALUE IS 0.
+
+      * * * * * * * * * * * * * * * * * * * *
+      * Multi-network config selection -    *
+      * see stan.cbl for STAN_NETWORK.       *
+      * * * * * * * * * * * * * * * * * * * *
+       01 network-name-TXT
+           PICTURE IS X(30).
+
+       01 old-config-filename-TXT
+           PICTURE IS X(255).
+
+       01 new-config-filename-TXT
+           PICTURE IS X(255).
+
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+           MOVE SPACE TO network-name-TXT
+           ACCEPT network-name-TXT FROM ENVIRONMENT "STAN_NETWORK"
+           IF network-name-TXT IS EQUAL TO SPACE THEN
+               MOVE "stan.cfg" TO old-config-filename-TXT
+               MOVE "stan.cfg.new" TO new-config-filename-TXT
+           ELSE
+               MOVE SPACE TO old-config-filename-TXT
+               STRING
+                   "stan-" DELIMITED BY SIZE
+                   TRIM(network-name-TXT) DELIMITED BY SIZE
+                   ".cfg" DELIMITED BY SIZE
+                   INTO old-config-filename-TXT
+               END-STRING
+               MOVE SPACE TO new-config-filename-TXT
+               STRING
+                   "stan-" DELIMITED BY SIZE
+                   TRIM(network-name-TXT) DELIMITED BY SIZE
+                   ".cfg.new" DELIMITED BY SIZE
+                   INTO new-config-filename-TXT
+               END-STRING
+           END-IF
+
+           OPEN INPUT old-config-FC
+           OPEN OUTPUT new-config-FC
+
+           PERFORM
+               UNTIL EXIT
+               READ old-config-FC NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+
+               MOVE old-config-IDX TO new-config-IDX
+               MOVE old-config-opt-TXT TO new-config-opt-TXT
+               MOVE SPACE TO new-config-val-TXT
+               MOVE old-config-val-TXT TO new-config-val-TXT
+               WRITE new-config-REC
+
+               ADD 1 TO migrated-CNT
+           END-PERFORM
+
+           CLOSE old-config-FC
+           CLOSE new-config-FC
+
+           DISPLAY "Migrated " migrated-CNT " option(s) into "
+               TRIM(new-config-filename-TXT) " - replace "
+               TRIM(old-config-filename-TXT)
+               " with it once you've checked it looks right."
+               UPON SYSERR
+
+           STOP RUN
+
+           .
+
+       END PROGRAM config-migrate.
